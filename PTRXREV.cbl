@@ -0,0 +1,533 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTRXREV.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-ENT ASSIGN TO ENTRADA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA.
+
+           SELECT ERROR-FICH ASSIGN TO SALIDA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ERROR.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * REGISTRO DE ENTRADA: UN ID_TRX A REVERTIR POR LINEA, CON UN
+      * MOTIVO LIBRE PARA EL AUDIT TRAIL DEL REVERSO.
+       FD FICHERO-ENT RECORDING MODE IS F
+                      DATA RECORD IS REG-ENTRADA.
+       01 REG-ENTRADA.
+          05 REG-ID-TRX            PIC 9(9).
+          05 REG-MOTIVO             PIC X(36).
+
+      * REGISTRO PARA REGISTRAR LOS RECHAZOS DE REVERSO.
+       FD ERROR-FICH RECORDING MODE IS F
+                     DATA RECORD IS REG-ERROR.
+       01 REG-ERROR.
+          05 E-ID-TRX              PIC 9(9).
+          05 E-RAZON               PIC X(36).
+          05 E-PARRAFO             PIC X(4).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS DE LOS ARCHIVOS I-O.
+       77 FS-ENTRADA              PIC 99.
+          88 FS-ENTRADA-END       VALUE 10.
+
+       77 FS-ERROR                PIC 99.
+
+      * VARIABLES DEL PROGRAMA.
+       77 WS-ERROR                PIC X VALUE 'N'.
+          88 WS-ERROR-N           VALUE 'N'.
+          88 WS-ERROR-S           VALUE 'S'.
+
+       77 WS-CANT-REVERSOS        PIC 9(9) COMP VALUE 0.
+       77 IND-NULL                PIC S9(4) COMP-5.
+       77 WS-MONTO-TOTAL-ORIG     PIC S9(13)V99 COMP-3.
+
+       01 WS-ERROR-NCONTROL.
+          05 FILLER               PIC X(29)
+                     VALUE 'ERROR NO CONTROLADO, CODIGO: '.
+          05 WS-ENC-CODE          PIC -999.
+
+      * SQLCA Y DCLGEN DE LAS TABLAS CLIENTE Y TRANSACCION. TRXTRX SE
+      * REGENERO CON LA NUEVA COLUMNA ID_TRX_ORIGINAL (NULLABLE) QUE
+      * ENLAZA UN RENGLON DE REVERSO CON LA TRANSACCION ORIGINAL.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TRXCLI END-EXEC.
+           EXEC SQL INCLUDE TRXTRX END-EXEC.
+      * DCLGEN DE LA TABLA DE CONTROL DE REINICIO/COMMIT.
+           EXEC SQL INCLUDE TRXCTL END-EXEC.
+      * DCLGEN DE LA TABLA DE CONTROL DE NUMERACION DE ID_TRX.
+           EXEC SQL INCLUDE TRXSEQ END-EXEC.
+           EXEC SQL BEGIN DECLARE SECTION
+           END-EXEC.
+       01 DCLAUXILIAR.
+          10 NUMERO-REG            PIC S9(4) USAGE COMP.
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+
+      * CONTROL DE COMMITS Y REINICIO (VER TRX.CONTROL_PROCESO).
+       77 WS-PROGRAMA              PIC X(8) VALUE 'PTRXREV'.
+       77 WS-COMMIT-CADA           PIC 9(4) COMP VALUE 100.
+       77 WS-CONT-COMMIT           PIC 9(4) COMP VALUE 0.
+       77 WS-NUM-REGISTRO          PIC 9(9) COMP VALUE 0.
+       77 WS-REG-REINICIO          PIC 9(9) COMP VALUE 0.
+
+      * CANTIDAD DE RECHAZOS ESCRITOS EN ERROR-FICH EN ESTA CORRIDA
+      * (WS-NUM-ERRORES) Y CANTIDAD QUE YA ESTABA EN EL ARCHIVO AL
+      * MOMENTO DEL ULTIMO COMMIT DE UNA CORRIDA ANTERIOR
+      * (WS-REG-REINICIO-ERR, RECUPERADA DE TRX.CONTROL_PROCESO EN
+      * 1400). AL REINICIAR, LOS PRIMEROS WS-REG-REINICIO-ERR RECHAZOS
+      * QUE VUELVEN A OCURRIR YA ESTAN EN EL ARCHIVO DESDE LA CORRIDA
+      * ANTERIOR Y NO SE VUELVEN A ESCRIBIR (VER 2995-ESCRIBIR-ERROR).
+       77 WS-NUM-ERRORES           PIC 9(9) COMP VALUE 0.
+       77 WS-REG-REINICIO-ERR      PIC 9(9) COMP VALUE 0.
+
+      * FECHA Y HORA DEL REVERSO, TOMADAS DEL RELOJ DEL SISTEMA.
+       01 WS-FECHA-SISTEMA.
+          05 WS-FS-ANIO            PIC 9(4).
+          05 WS-FS-MES             PIC 99.
+          05 WS-FS-DIA             PIC 99.
+       01 WS-HORA-SISTEMA          PIC 9(8).
+       01 WS-DIA-HORA-REVERSO.
+          05 WS-TS-REV-ANIO        PIC 9(4).
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-REV-MES         PIC 99.
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-REV-DIA         PIC 99.
+          05 WS-TS-REV-HORA        PIC X(16).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INIT-PROGRAM
+           READ FICHERO-ENT
+           PERFORM 2000-PROCESAMIENTO UNTIL FS-ENTRADA-END
+           PERFORM 3000-END-PROGRAM.
+
+      ******************************************************************
+      * PARRAFO DE APERTURA DE ARCHIVOS E INICIACION DE VARIABLES.     *
+      ******************************************************************
+       1000-INIT-PROGRAM.
+           PERFORM 1100-OPEN-ENT
+           PERFORM 1400-RECUPERAR-CONTROL
+           PERFORM 1200-OPEN-ERROR
+           PERFORM 1300-LEN-HOST.
+
+       1100-OPEN-ENT.
+           OPEN INPUT FICHERO-ENT
+           IF FS-ENTRADA NOT = 00
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
+       1200-OPEN-ERROR.
+      * SI EL PROCESO SE REINICIA A PARTIR DE UN COMMIT ANTERIOR, LOS
+      * RECHAZOS YA REGISTRADOS EN LA CORRIDA PREVIA NO SE DEBEN
+      * PERDER.
+           IF WS-REG-REINICIO > 0
+              OPEN EXTEND ERROR-FICH
+           ELSE
+              OPEN OUTPUT ERROR-FICH
+           END-IF
+           IF FS-ERROR NOT = 00
+              CLOSE FICHERO-ENT
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
+       1300-LEN-HOST.
+      * LONGITUD DE LAS VARIABLES HOST CLIENTE Y TRANSACCION.
+           MOVE 22 TO CBU-CLIENTE-LEN OF DCLCLIENTE
+           MOVE 22 TO CBU-EMISOR-LEN OF DCLTRANSACCION
+           MOVE 22 TO CBU-RECEPTOR-LEN OF DCLTRANSACCION.
+
+      ***************************************************************
+      * RECUPERAMOS EL PUNTO DE REINICIO DE TRX.CONTROL_PROCESO, DE  *
+      * LA MISMA FORMA QUE LO HACE PDBTRX.                           *
+      ***************************************************************
+       1400-RECUPERAR-CONTROL.
+           MOVE WS-PROGRAMA TO NOM-PROGRAMA OF DCLCONTROL
+           EXEC SQL
+                SELECT ULT_REG_COMMIT, ULT_REG_ERROR
+                INTO :DCLCONTROL.ULT-REG-COMMIT,
+                     :DCLCONTROL.ULT-REG-ERROR
+                FROM TRX.CONTROL_PROCESO
+                WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE ULT-REG-COMMIT OF DCLCONTROL TO WS-REG-REINICIO
+                 MOVE ULT-REG-ERROR OF DCLCONTROL
+                   TO WS-REG-REINICIO-ERR
+              WHEN 100
+                 MOVE ZEROS TO WS-REG-REINICIO
+                 MOVE ZEROS TO WS-REG-REINICIO-ERR
+                 EXEC SQL
+                      INSERT INTO TRX.CONTROL_PROCESO
+                             (NOM_PROGRAMA, ULT_REG_COMMIT,
+                              ULT_REG_ERROR, ESTADO_PROCESO)
+                      VALUES (:DCLCONTROL.NOM-PROGRAMA, 0, 0, 'P')
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 DISPLAY WS-ERROR-NCONTROL
+                 EXEC SQL ROLLBACK END-EXEC
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE
+           IF WS-REG-REINICIO > 0
+              PERFORM 1500-SALTAR-PROCESADOS
+                 UNTIL WS-NUM-REGISTRO >= WS-REG-REINICIO
+                    OR FS-ENTRADA-END
+           END-IF.
+
+       1500-SALTAR-PROCESADOS.
+           READ FICHERO-ENT
+           IF NOT FS-ENTRADA-END
+              ADD 1 TO WS-NUM-REGISTRO
+           END-IF.
+
+      ***************************************************************
+      * POR CADA ID_TRX DEL LOTE: BUSCAMOS LA TRANSACCION ORIGINAL,  *
+      * LA ACREDITAMOS/DEBITAMOS EN SENTIDO INVERSO Y DEJAMOS UN     *
+      * RENGLON DE REVERSO EN TRX.TRANSACCION QUE LA REFERENCIA.     *
+      ***************************************************************
+       2000-PROCESAMIENTO.
+           MOVE 'N' TO WS-ERROR
+           ADD 1 TO WS-NUM-REGISTRO
+           PERFORM 2100-BUSCAR-TRX
+           IF WS-ERROR-N
+              PERFORM 2200-VERIFICAR-NO-REVERSADA
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2300-ACREDITAR-EMISOR
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2400-DEBITAR-RECEPTOR
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2500-GENERAR-ID-REVERSO
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2600-INSERTAR-REVERSO
+           END-IF
+           IF WS-ERROR-N
+              ADD 1 TO WS-CANT-REVERSOS
+           END-IF
+           PERFORM 2900-COMMIT-PUNTO
+           READ FICHERO-ENT.
+
+      ***************************************************************
+      * BUSCAMOS LA TRANSACCION ORIGINAL. SI ID_TRX_ORIGINAL NO ES   *
+      * NULO, EL RENGLON ENCONTRADO ES EN SI MISMO UN REVERSO Y NO   *
+      * SE PUEDE VOLVER A REVERTIR.                                  *
+      ***************************************************************
+       2100-BUSCAR-TRX.
+           MOVE REG-ID-TRX TO ID-TRX OF DCLTRANSACCION
+           EXEC SQL
+                SELECT DIA_HORA, MONTO, COMISION, MONTO_TOTAL,
+                       CBU_EMISOR, CBU_RECEPTOR, ID_TRX_ORIGINAL, MONEDA
+                INTO :DCLTRANSACCION.DIA-HORA, :DCLTRANSACCION.MONTO,
+                     :DCLTRANSACCION.COMISION,
+                     :DCLTRANSACCION.MONTO-TOTAL,
+                     :DCLTRANSACCION.CBU-EMISOR,
+                     :DCLTRANSACCION.CBU-RECEPTOR,
+                     :DCLTRANSACCION.ID-TRX-ORIGINAL :IND-NULL,
+                     :DCLTRANSACCION.MONEDA
+                FROM TRX.TRANSACCION
+                WHERE ID_TRX = :DCLTRANSACCION.ID-TRX
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF IND-NULL NOT = -1
+                    PERFORM 2990-CAMBIAR-DATOS-ERROR
+                    MOVE 'LA TRANSACCION YA ES UN REVERSO' TO E-RAZON
+                    PERFORM 2995-ESCRIBIR-ERROR
+                    MOVE 'S' TO WS-ERROR
+                 END-IF
+              WHEN 100
+                 PERFORM 2990-CAMBIAR-DATOS-ERROR
+                 MOVE 'ID_TRX INEXISTENTE' TO E-RAZON
+                 PERFORM 2995-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              WHEN OTHER
+                 PERFORM 2990-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2100' TO E-PARRAFO
+                 PERFORM 2995-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+           END-EVALUATE.
+
+      ***************************************************************
+      * NO PERMITIMOS REVERSAR DOS VECES LA MISMA TRANSACCION: SI YA *
+      * EXISTE UN RENGLON QUE LA REFERENCIA, LO RECHAZAMOS.          *
+      ***************************************************************
+       2200-VERIFICAR-NO-REVERSADA.
+           EXEC SQL
+                SELECT COUNT(ID_TRX)
+                INTO :DCLAUXILIAR.NUMERO-REG
+                FROM TRX.TRANSACCION
+                WHERE ID_TRX_ORIGINAL = :DCLTRANSACCION.ID-TRX
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2990-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2200' TO E-PARRAFO
+              PERFORM 2995-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF
+           IF NUMERO-REG > 0
+              PERFORM 2990-CAMBIAR-DATOS-ERROR
+              MOVE 'TRANSACCION YA REVERSADA' TO E-RAZON
+              PERFORM 2995-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * RECREDITAMOS AL EMISOR ORIGINAL EL MONTO_TOTAL QUE SE LE     *
+      * HABIA DESCONTADO (MONTO + COMISION) EN PDBTRX.               *
+      ***************************************************************
+       2300-ACREDITAR-EMISOR.
+           MOVE CBU-EMISOR-TEXT OF DCLTRANSACCION
+                               TO CBU-CLIENTE-TEXT OF DCLCLIENTE
+           EXEC SQL
+                SELECT SALDO
+                INTO :DCLCLIENTE.SALDO
+                FROM TRX.CLIENTE
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2990-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2300' TO E-PARRAFO
+              PERFORM 2995-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           ELSE
+              ADD MONTO-TOTAL OF DCLTRANSACCION TO SALDO OF DCLCLIENTE
+              EXEC SQL
+                UPDATE TRX.CLIENTE
+                SET SALDO = :DCLCLIENTE.SALDO
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 PERFORM 2990-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2301' TO E-PARRAFO
+                 PERFORM 2995-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              END-IF
+           END-IF.
+
+      ***************************************************************
+      * REDEBITAMOS AL RECEPTOR ORIGINAL EL MONTO QUE SE LE HABIA    *
+      * ACREDITADO (SIN COMISION) EN PDBTRX.                         *
+      ***************************************************************
+       2400-DEBITAR-RECEPTOR.
+           MOVE CBU-RECEPTOR-TEXT OF DCLTRANSACCION
+                                 TO CBU-CLIENTE-TEXT OF DCLCLIENTE
+           EXEC SQL
+                SELECT SALDO
+                INTO :DCLCLIENTE.SALDO
+                FROM TRX.CLIENTE
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2990-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2400' TO E-PARRAFO
+              PERFORM 2995-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           ELSE
+              SUBTRACT MONTO OF DCLTRANSACCION FROM SALDO OF DCLCLIENTE
+                                             GIVING SALDO OF DCLCLIENTE
+              EXEC SQL
+                UPDATE TRX.CLIENTE
+                SET SALDO = :DCLCLIENTE.SALDO
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 PERFORM 2990-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2401' TO E-PARRAFO
+                 PERFORM 2995-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              END-IF
+           END-IF.
+
+      **********************************************************
+      * GENERAMOS EL ID DEL RENGLON DE REVERSO A PARTIR DEL     *
+      * MISMO TRX.CONTROL_ID QUE USA PDBTRX PARA TRX.TRANSACCION*
+      **********************************************************
+       2500-GENERAR-ID-REVERSO.
+           MOVE 'TRANSACCION' TO NOM-TABLA OF DCLSECUENCIA
+           EXEC SQL
+                UPDATE TRX.CONTROL_ID
+                SET ULT_ID = ULT_ID + 1
+                WHERE NOM_TABLA = :DCLSECUENCIA.NOM-TABLA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2510-LEER-ULT-ID
+              WHEN 100
+                 MOVE 1 TO ULT-ID OF DCLSECUENCIA
+                 EXEC SQL
+                      INSERT INTO TRX.CONTROL_ID (NOM_TABLA, ULT_ID)
+                      VALUES (:DCLSECUENCIA.NOM-TABLA, 1)
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    PERFORM 2990-CAMBIAR-DATOS-ERROR
+                    MOVE SQLCODE TO WS-ENC-CODE
+                    MOVE WS-ERROR-NCONTROL TO E-RAZON
+                    MOVE '2501' TO E-PARRAFO
+                    PERFORM 2995-ESCRIBIR-ERROR
+                    MOVE 'S' TO WS-ERROR
+                 END-IF
+              WHEN OTHER
+                 PERFORM 2990-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2500' TO E-PARRAFO
+                 PERFORM 2995-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+           END-EVALUATE.
+
+       2510-LEER-ULT-ID.
+           EXEC SQL
+                SELECT ULT_ID
+                INTO :DCLSECUENCIA.ULT-ID
+                FROM TRX.CONTROL_ID
+                WHERE NOM_TABLA = :DCLSECUENCIA.NOM-TABLA
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2990-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2510' TO E-PARRAFO
+              PERFORM 2995-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * INSERTAMOS EL RENGLON DE REVERSO: VA EN SENTIDO INVERSO AL   *
+      * ORIGINAL (EL RECEPTOR PASA A SER EMISOR Y VICEVERSA), SIN    *
+      * COMISION, Y REFERENCIA AL ID_TRX ORIGINAL PARA EL AUDIT      *
+      * TRAIL. EL MONTO Y MONTO_TOTAL DEL RENGLON DE REVERSO NO SON  *
+      * LOS DE UNA TRANSACCION NORMAL: REFLEJAN LO QUE REALMENTE SE  *
+      * ACREDITO/DEBITO A CADA LADO EN 2300/2400, PARA QUE PTRXCON   *
+      * PUEDA RECALCULAR EL SALDO ESPERADO DE AMBOS CBU CON SU       *
+      * MISMA FORMULA (CREDITOS = SUM(MONTO) COMO RECEPTOR, DEBITOS  *
+      * = SUM(MONTO_TOTAL) COMO EMISOR) SIN TRATAMIENTO ESPECIAL: EL *
+      * QUE PASA A SER RECEPTOR DEL REVERSO (EL EMISOR ORIGINAL)     *
+      * RECUPERO EL MONTO_TOTAL ORIGINAL (MONTO + COMISION), ASI QUE *
+      * ESE ES EL MONTO DEL REVERSO; EL QUE PASA A SER EMISOR DEL    *
+      * REVERSO (EL RECEPTOR ORIGINAL) DEVOLVIO SOLO EL MONTO         *
+      * ORIGINAL SIN COMISION, ASI QUE ESE ES EL MONTO_TOTAL DEL      *
+      * REVERSO.                                                      *
+      ***************************************************************
+       2600-INSERTAR-REVERSO.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE REG-ID-TRX TO ID-TRX-ORIGINAL OF DCLTRANSACCION
+           MOVE WS-FS-ANIO TO WS-TS-REV-ANIO
+           MOVE WS-FS-MES TO WS-TS-REV-MES
+           MOVE WS-FS-DIA TO WS-TS-REV-DIA
+           MOVE WS-HORA-SISTEMA TO WS-TS-REV-HORA
+           MOVE WS-DIA-HORA-REVERSO TO DIA-HORA OF DCLTRANSACCION
+           MOVE MONTO-TOTAL OF DCLTRANSACCION TO WS-MONTO-TOTAL-ORIG
+           MOVE ZEROS TO COMISION OF DCLTRANSACCION
+           MOVE MONTO OF DCLTRANSACCION TO MONTO-TOTAL OF DCLTRANSACCION
+           MOVE WS-MONTO-TOTAL-ORIG TO MONTO OF DCLTRANSACCION
+           EXEC SQL
+             INSERT INTO TRX.TRANSACCION(
+                    ID_TRX, DIA_HORA, MONTO, COMISION,
+                    CBU_EMISOR, CBU_RECEPTOR, MONTO_TOTAL,
+                    ID_TRX_ORIGINAL, MONEDA)
+             VALUES (:DCLSECUENCIA.ULT-ID,
+             :DCLTRANSACCION.DIA-HORA, :DCLTRANSACCION.MONTO,
+             :DCLTRANSACCION.COMISION, :DCLTRANSACCION.CBU-RECEPTOR,
+             :DCLTRANSACCION.CBU-EMISOR, :DCLTRANSACCION.MONTO-TOTAL,
+             :DCLTRANSACCION.ID-TRX-ORIGINAL, :DCLTRANSACCION.MONEDA)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2990-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2600' TO E-PARRAFO
+              PERFORM 2995-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * PUNTO DE COMMIT, IGUAL AL DE PDBTRX.                         *
+      ***************************************************************
+       2900-COMMIT-PUNTO.
+           ADD 1 TO WS-CONT-COMMIT
+           IF WS-CONT-COMMIT >= WS-COMMIT-CADA
+              EXEC SQL COMMIT END-EXEC
+              MOVE WS-NUM-REGISTRO TO ULT-REG-COMMIT OF DCLCONTROL
+              MOVE WS-NUM-ERRORES TO ULT-REG-ERROR OF DCLCONTROL
+              EXEC SQL
+                   UPDATE TRX.CONTROL_PROCESO
+                   SET ULT_REG_COMMIT = :DCLCONTROL.ULT-REG-COMMIT,
+                       ULT_REG_ERROR = :DCLCONTROL.ULT-REG-ERROR,
+                       ESTADO_PROCESO = 'P'
+                   WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+              MOVE ZEROS TO WS-CONT-COMMIT
+           END-IF.
+
+      *********************************************************
+      * CARGAMOS LOS DATOS DEL RECHAZO AL REGISTRO DE ERRORES.*
+      *********************************************************
+       2990-CAMBIAR-DATOS-ERROR.
+           MOVE REG-ID-TRX TO E-ID-TRX.
+
+      *********************************************************
+      * ESCRIBIMOS EL RECHAZO EN ERROR-FICH, PERO SOLO SI TODAVIA  *
+      * NO ESTABA ESCRITO DESDE UNA CORRIDA ANTERIOR: LOS PRIMEROS *
+      * WS-REG-REINICIO-ERR RECHAZOS DE ESTA CORRIDA SON LOS       *
+      * MISMOS QUE LA CORRIDA INTERRUMPIDA YA HABIA ESCRITO ANTES  *
+      * DE SU ULTIMO COMMIT, ASI QUE NO SE VUELVEN A GRABAR.       *
+      *********************************************************
+       2995-ESCRIBIR-ERROR.
+           ADD 1 TO WS-NUM-ERRORES
+           IF WS-NUM-ERRORES > WS-REG-REINICIO-ERR
+              WRITE REG-ERROR
+           END-IF.
+
+      ********************************************************
+      * PARRAFOS PARA CERRAR EL PROGRAMA                     *
+      ********************************************************
+       3000-END-PROGRAM.
+           PERFORM 3100-COMMIT-FINAL
+           DISPLAY 'REVERSOS APLICADOS: ' WS-CANT-REVERSOS
+           CLOSE FICHERO-ENT
+           CLOSE ERROR-FICH
+           PERFORM 3300-STOP-PROGRAM.
+
+      ***************************************************************
+      * COMMIT FINAL DE LA CORRIDA, IGUAL AL DE PDBTRX.              *
+      ***************************************************************
+       3100-COMMIT-FINAL.
+           EXEC SQL COMMIT END-EXEC
+           EXEC SQL
+                UPDATE TRX.CONTROL_PROCESO
+                SET ULT_REG_COMMIT = 0,
+                    ESTADO_PROCESO = 'C'
+                WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC.
+
+       3300-STOP-PROGRAM.
+           STOP RUN.
