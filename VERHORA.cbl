@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author: Troncoso Leandro
+      * Date: 09/08/26
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERHORA.
+       AUTHOR. TRONCOSO LEANDRO.
+      **********************************************************
+      * Subprograma que verifica si la hora recibida tiene un  *
+      * formato HH:MM:SS valido (separadores en las posiciones *
+      * 3 y 6, y cada componente dentro de su rango horario).  *
+      **********************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LN-HORA.
+          05 LN-HH                PIC 99.
+          05 LN-SEP1               PIC X.
+          05 LN-MM                PIC 99.
+          05 LN-SEP2               PIC X.
+          05 LN-SS                PIC 99.
+          05 FILLER               PIC X(8).
+
+       01 LN-VALIDAR               PIC X.
+
+       PROCEDURE DIVISION USING LN-HORA, LN-VALIDAR.
+
+       0100-VALIDAR-HORA.
+           MOVE 'S' TO LN-VALIDAR
+           IF LN-SEP1 NOT = ':' OR LN-SEP2 NOT = ':'
+              PERFORM 0600-VALIDAR-FALLIDO
+           END-IF
+           IF LN-VALIDAR = 'S'
+              IF LN-HH IS NOT NUMERIC
+                 OR LN-MM IS NOT NUMERIC
+                 OR LN-SS IS NOT NUMERIC
+                 PERFORM 0600-VALIDAR-FALLIDO
+              END-IF
+           END-IF
+           IF LN-VALIDAR = 'S'
+              IF LN-HH > 23 OR LN-MM > 59 OR LN-SS > 59
+                 PERFORM 0600-VALIDAR-FALLIDO
+              END-IF
+           END-IF
+           PERFORM 0700-RETURN-MPGM.
+
+       0600-VALIDAR-FALLIDO.
+           MOVE 'N' TO LN-VALIDAR.
+
+       0700-RETURN-MPGM.
+           EXIT PROGRAM.
