@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: Troncoso Leandro
+      * Date: 09/08/26
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERICBU.
+       AUTHOR. TRONCOSO LEANDRO.
+      **********************************************************
+      * Subprograma que verifica el digito verificador de un   *
+      * CBU de 22 posiciones (8 del bloque entidad/sucursal +  *
+      * 14 del bloque cuenta), segun el algoritmo estandar de  *
+      * modulo 10 con pesos ciclicos 7-1-3-9 / 3-9-7-1.         *
+      **********************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-CBU-TEXT              PIC X(22).
+       01 WS-CBU-DIGITOS REDEFINES WS-CBU-TEXT.
+          05 WS-CBU-DIG OCCURS 22 TIMES PIC 9.
+
+       01 WS-PESOS-B1-TXT          PIC X(7) VALUE '7139713'.
+       01 WS-PESOS-B1 REDEFINES WS-PESOS-B1-TXT.
+          05 WS-PESO-B1 OCCURS 7 TIMES PIC 9.
+
+       01 WS-PESOS-B2-TXT          PIC X(13) VALUE '3971397139713'.
+       01 WS-PESOS-B2 REDEFINES WS-PESOS-B2-TXT.
+          05 WS-PESO-B2 OCCURS 13 TIMES PIC 9.
+
+       77 WS-SUMA-B1               PIC 9(4) COMP VALUE 0.
+       77 WS-SUMA-B2               PIC 9(4) COMP VALUE 0.
+       77 WS-RESTO                 PIC 9(4) COMP VALUE 0.
+       77 WS-COCIENTE              PIC 9(4) COMP VALUE 0.
+       77 WS-DV-B1                 PIC 9 VALUE 0.
+       77 WS-DV-B2                 PIC 9 VALUE 0.
+       77 WS-IDX-PESO              PIC 9(2) COMP VALUE 0.
+       77 WS-IDX-DIG                PIC 9(2) COMP VALUE 0.
+
+       LINKAGE SECTION.
+       01 LN-CBU                   PIC X(22).
+       01 LN-VALIDAR                PIC X.
+
+       PROCEDURE DIVISION USING LN-CBU, LN-VALIDAR.
+
+       0100-VALIDAR-CBU.
+           MOVE 'S' TO LN-VALIDAR
+           IF LN-CBU IS NOT NUMERIC
+              MOVE 'N' TO LN-VALIDAR
+           END-IF
+           IF LN-VALIDAR = 'S'
+              MOVE LN-CBU TO WS-CBU-TEXT
+              PERFORM 0200-CALCULAR-DV-BLOQUE1
+              PERFORM 0300-CALCULAR-DV-BLOQUE2
+              IF WS-DV-B1 NOT = WS-CBU-DIG(8)
+                 OR WS-DV-B2 NOT = WS-CBU-DIG(22)
+                 MOVE 'N' TO LN-VALIDAR
+              END-IF
+           END-IF
+           PERFORM 0900-RETURN-MPGM.
+
+      ***************************************************************
+      * DIGITO VERIFICADOR DEL BLOQUE ENTIDAD/SUCURSAL (POSICIONES   *
+      * 1 A 7, CONTRA EL DIGITO DE LA POSICION 8).                   *
+      ***************************************************************
+       0200-CALCULAR-DV-BLOQUE1.
+           MOVE 0 TO WS-SUMA-B1
+           PERFORM 0210-SUMAR-BLOQUE1
+              VARYING WS-IDX-PESO FROM 1 BY 1
+              UNTIL WS-IDX-PESO > 7
+           DIVIDE WS-SUMA-B1 BY 10
+              GIVING WS-COCIENTE REMAINDER WS-RESTO
+           IF WS-RESTO = 0
+              MOVE 0 TO WS-DV-B1
+           ELSE
+              COMPUTE WS-DV-B1 = 10 - WS-RESTO
+           END-IF.
+
+       0210-SUMAR-BLOQUE1.
+           COMPUTE WS-SUMA-B1 = WS-SUMA-B1 +
+                   WS-CBU-DIG(WS-IDX-PESO) * WS-PESO-B1(WS-IDX-PESO)
+           END-COMPUTE.
+
+      ***************************************************************
+      * DIGITO VERIFICADOR DEL BLOQUE CUENTA (POSICIONES 9 A 21,     *
+      * CONTRA EL DIGITO DE LA POSICION 22).                         *
+      ***************************************************************
+       0300-CALCULAR-DV-BLOQUE2.
+           MOVE 0 TO WS-SUMA-B2
+           PERFORM 0310-SUMAR-BLOQUE2
+              VARYING WS-IDX-PESO FROM 1 BY 1
+              UNTIL WS-IDX-PESO > 13
+           DIVIDE WS-SUMA-B2 BY 10
+              GIVING WS-COCIENTE REMAINDER WS-RESTO
+           IF WS-RESTO = 0
+              MOVE 0 TO WS-DV-B2
+           ELSE
+              COMPUTE WS-DV-B2 = 10 - WS-RESTO
+           END-IF.
+
+       0310-SUMAR-BLOQUE2.
+           COMPUTE WS-IDX-DIG = WS-IDX-PESO + 8
+           COMPUTE WS-SUMA-B2 = WS-SUMA-B2 +
+                   WS-CBU-DIG(WS-IDX-DIG) * WS-PESO-B2(WS-IDX-PESO)
+           END-COMPUTE.
+
+       0900-RETURN-MPGM.
+           EXIT PROGRAM.
