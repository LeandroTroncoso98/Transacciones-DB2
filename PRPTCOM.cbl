@@ -0,0 +1,496 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRPTCOM.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-ENT ASSIGN TO ENTRADA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA.
+
+           SELECT REPORTE-FICH ASSIGN TO REPORTE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * PARAMETRO DE ENTRADA: RANGO DE FECHAS DEL REPORTE (VER
+      * 0320-ARMAR-CONSULTA DE PTRXCLI, MISMO ESQUEMA). CUALQUIERA DE
+      * LOS DOS EXTREMOS EN CERO DEJA ESE LADO DEL RANGO ABIERTO;
+      * AMBOS EN CERO CUBRE TODO EL HISTORICO.
+       FD FICHERO-ENT RECORDING MODE IS F
+                      DATA RECORD IS REG-ENTRADA.
+       01 REG-ENTRADA.
+          05 REG-FECHA-DESDE.
+             10 REG-FD-ANIO       PIC 9(4).
+             10 REG-FD-MES        PIC 99.
+             10 REG-FD-DIA        PIC 99.
+          05 REG-FD-NUM           REDEFINES REG-FECHA-DESDE PIC 9(8).
+          05 REG-FECHA-HASTA.
+             10 REG-FH-ANIO       PIC 9(4).
+             10 REG-FH-MES        PIC 99.
+             10 REG-FH-DIA        PIC 99.
+          05 REG-FH-NUM           REDEFINES REG-FECHA-HASTA PIC 9(8).
+          05 FILLER               PIC X(64).
+
+      * REPORTE DE COMISIONES COBRADAS, DESGLOSADO POR ENTIDAD
+      * BANCARIA EMISORA Y POR MONEDA.
+       FD REPORTE-FICH RECORDING MODE IS F
+                       DATA RECORD IS REG-REPORTE.
+       01 REG-REPORTE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-ENTRADA               PIC 99.
+       77 FS-REPORTE               PIC 99.
+
+      * CONTADORES Y ACUMULADORES DEL REPORTE.
+       77 WS-TOT-BANCOS            PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-CANT-TRX          PIC 9(9) COMP VALUE 0.
+
+      * LINEAS DEL REPORTE.
+       01 WS-REP-GUIONES           PIC X(80) VALUE ALL '-'.
+       01 WS-REP-TITULO.
+          05 FILLER                PIC X(18) VALUE SPACES.
+          05 FILLER                PIC X(44)
+                 VALUE 'REPORTE DE COMISIONES POR ENTIDAD - PRPTCOM'.
+          05 FILLER                PIC X(18) VALUE SPACES.
+       01 WS-REP-PERIODO.
+          05 FILLER                PIC X(9) VALUE 'PERIODO: '.
+          05 WS-RP-DESC            PIC X(61).
+          05 FILLER                PIC X(10) VALUE SPACES.
+       01 WS-REP-CABECERA.
+          05 FILLER                PIC X(5) VALUE 'BANCO'.
+          05 FILLER                PIC X(27) VALUE 'DESCRIPCION'.
+          05 FILLER                PIC X(4) VALUE 'EST'.
+          05 FILLER                PIC X(5) VALUE 'MON'.
+          05 FILLER                PIC X(14) VALUE 'CANT. TRX'.
+          05 FILLER                PIC X(16) VALUE 'COMISION'.
+          05 FILLER                PIC X(9) VALUE SPACES.
+       01 WS-REP-DETALLE.
+          05 WS-RD-ID-BANCO        PIC ZZ9.
+          05 FILLER                PIC X(3) VALUE SPACES.
+          05 WS-RD-DESCRIPCION     PIC X(27).
+          05 WS-RD-ESTADO          PIC X(4).
+          05 WS-RD-MONEDA          PIC X(5).
+          05 WS-RD-CANT-TRX        PIC ZZZ,ZZ9.
+          05 FILLER                PIC X(7) VALUE SPACES.
+          05 WS-RD-COMISION        PIC Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                PIC X(8) VALUE SPACES.
+       01 WS-REP-CONTADOR.
+          05 WS-RC-ETIQUETA        PIC X(45).
+          05 WS-RC-VALOR           PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                PIC X(24) VALUE SPACES.
+       01 WS-REP-IMPORTE.
+          05 WS-RI-ETIQUETA        PIC X(45).
+          05 WS-RI-VALOR           PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                PIC X(15) VALUE SPACES.
+
+      * TABLA DE TOTALES ACUMULADOS POR MONEDA, PARA EL DESGLOSE DEL
+      * CIERRE DEL REPORTE (2230-ACUMULAR-TOTAL-MONEDA/3100). LAS
+      * COMISIONES DE MONEDAS DISTINTAS NUNCA SE SUMAN ENTRE SI.
+       77 WS-TM-CANT               PIC S9(4) COMP VALUE 0.
+       01 WS-TM-TABLA.
+          05 WS-TM-ENTRY OCCURS 10 TIMES INDEXED BY WS-TM-IDX.
+             10 WS-TM-CODIGO       PIC X(3).
+             10 WS-TM-CANT-TRX     PIC 9(9) COMP.
+             10 WS-TM-COMISION     PIC S9(13)V99 COMP-3.
+       77 WS-TM-BUSCAR-IDX         PIC S9(4) COMP.
+       77 WS-TM-ENCONTRADA         PIC X VALUE 'N'.
+          88 WS-TM-ENCONTRADA-S    VALUE 'S'.
+
+      * SQLCA Y DCLGEN DE LA TABLA BANCO. TRXBCO SE REGENERO CON LA
+      * COLUMNA ESTADO_BANCO ('A'/'B') PARA LOS BANCOS DADOS DE BAJA
+      * (VER PMNTBCO). LA LISTAMOS PERO NO LA FILTRAMOS: UN BANCO
+      * DADO DE BAJA IGUAL PUEDE TENER COMISIONES HISTORICAS A
+      * MOSTRAR, LO MISMO QUE PTRXCON NO EXCLUYE CLIENTES INACTIVOS
+      * DE LA CONCILIACION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TRXBCO END-EXEC.
+           EXEC SQL BEGIN DECLARE SECTION
+           END-EXEC.
+       01 DCLAUX.
+          10 MONEDA                PIC X(3).
+          10 CANT-TRX              PIC S9(9) COMP.
+          10 TOT-COMISION          PIC S9(13)V99 COMP-3.
+          10 COD-BANCO-TXT         PIC X(3).
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+
+       77 WS-COD-BANCO-ED          PIC 999.
+       77 WS-SQL-PTR               PIC S9(4) COMP.
+
+      * VENTANA DE FECHAS CONFIGURABLE (REQ-FD-NUM/REQ-FH-NUM), PARA
+      * ARMAR LA CONSULTA DINAMICA DE 2210-ARMAR-CONSULTA-COMISION.
+      * MISMO ESQUEMA DE WS-TS-DESDE/WS-TS-HASTA QUE PTRXCLI. EL
+      * RELLENO DEBE COINCIDIR BYTE A BYTE CON EL FORMATO REAL DE
+      * DIA_HORA (FECHA CON GUIONES SEGUIDA SIN SEPARADOR DE LA HORA
+      * CON ':' Y 8 BYTES DE RELLENO), NO CON UN TIMESTAMP GENERICO.
+       01 WS-TS-DESDE.
+          05 WS-TS-D-ANIO          PIC 9(4).
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-D-MES           PIC 99.
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-D-DIA           PIC 99.
+          05 FILLER                PIC X(8) VALUE '00:00:00'.
+          05 FILLER                PIC X(8) VALUE SPACES.
+       01 WS-TS-HASTA.
+          05 WS-TS-H-ANIO          PIC 9(4).
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-H-MES           PIC 99.
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-H-DIA           PIC 99.
+          05 FILLER                PIC X(8) VALUE '23:59:59'.
+          05 FILLER                PIC X(8) VALUE SPACES.
+
+      *CONSULTA ARMADA DINAMICAMENTE EN 2210-ARMAR-CONSULTA-COMISION.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-SQL-TEXT              PIC X(400).
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+
+      * DECLARAMOS EL CURSOR QUE RECORRE TODAS LAS ENTIDADES BANCARIAS.
+           EXEC SQL DECLARE CUR_BCO CURSOR FOR
+                SELECT ID_BANCO, DESCRIPCION, ESTADO_BANCO
+                FROM TRX.BANCO
+                ORDER BY ID_BANCO
+           END-EXEC.
+
+      * CURSOR DINAMICO DE COMISIONES AGRUPADAS POR MONEDA, DENTRO DEL
+      * RANGO DE FECHAS PEDIDO, PARA EL BANCO ACTUAL.
+           EXEC SQL DECLARE CUR_COM CURSOR FOR STMT_COM END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INIT-PROGRAM
+           PERFORM 2000-PROCESAMIENTO
+           PERFORM 3000-END-PROGRAM.
+
+      ******************************************************************
+      * PARRAFO DE APERTURA DE ARCHIVOS E INICIACION DE VARIABLES.     *
+      ******************************************************************
+       1000-INIT-PROGRAM.
+           MOVE 50 TO DESCRIPCION-LEN OF DCLBANCO
+           OPEN INPUT FICHERO-ENT
+           IF FS-ENTRADA NOT = 00
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           READ FICHERO-ENT
+           IF FS-ENTRADA NOT = 00
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           CLOSE FICHERO-ENT
+           OPEN OUTPUT REPORTE-FICH
+           IF FS-REPORTE NOT = 00
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           PERFORM 1100-ARMAR-PERIODO
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           WRITE REG-REPORTE FROM WS-REP-TITULO
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           WRITE REG-REPORTE FROM WS-REP-PERIODO
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           WRITE REG-REPORTE FROM WS-REP-CABECERA
+           WRITE REG-REPORTE FROM WS-REP-GUIONES.
+
+      ***************************************************************
+      * ARMA LA LEYENDA DEL PERIODO CUBIERTO, A PARTIR DEL RANGO     *
+      * PEDIDO EN REG-ENTRADA (IGUAL CONVENCION QUE REG-FD-NUM/      *
+      * REG-FH-NUM EN PTRXCLI).                                      *
+      ***************************************************************
+       1100-ARMAR-PERIODO.
+           MOVE SPACES TO WS-RP-DESC
+           EVALUATE TRUE
+              WHEN REG-FD-NUM > 0 AND REG-FH-NUM > 0
+                 STRING 'DESDE ' DELIMITED BY SIZE
+                        REG-FD-ANIO DELIMITED BY SIZE '-'
+                        DELIMITED BY SIZE
+                        REG-FD-MES DELIMITED BY SIZE '-'
+                        DELIMITED BY SIZE
+                        REG-FD-DIA DELIMITED BY SIZE
+                        ' HASTA ' DELIMITED BY SIZE
+                        REG-FH-ANIO DELIMITED BY SIZE '-'
+                        DELIMITED BY SIZE
+                        REG-FH-MES DELIMITED BY SIZE '-'
+                        DELIMITED BY SIZE
+                        REG-FH-DIA DELIMITED BY SIZE
+                    INTO WS-RP-DESC
+                 END-STRING
+              WHEN REG-FD-NUM > 0
+                 STRING 'DESDE ' DELIMITED BY SIZE
+                        REG-FD-ANIO DELIMITED BY SIZE '-'
+                        DELIMITED BY SIZE
+                        REG-FD-MES DELIMITED BY SIZE '-'
+                        DELIMITED BY SIZE
+                        REG-FD-DIA DELIMITED BY SIZE
+                        ' EN ADELANTE' DELIMITED BY SIZE
+                    INTO WS-RP-DESC
+                 END-STRING
+              WHEN REG-FH-NUM > 0
+                 STRING 'HASTA ' DELIMITED BY SIZE
+                        REG-FH-ANIO DELIMITED BY SIZE '-'
+                        DELIMITED BY SIZE
+                        REG-FH-MES DELIMITED BY SIZE '-'
+                        DELIMITED BY SIZE
+                        REG-FH-DIA DELIMITED BY SIZE
+                    INTO WS-RP-DESC
+                 END-STRING
+              WHEN OTHER
+                 MOVE 'TODO EL HISTORICO' TO WS-RP-DESC
+           END-EVALUATE.
+
+      ***************************************************************
+      * RECORREMOS TODAS LAS ENTIDADES BANCARIAS Y, PARA CADA UNA,   *
+      * SUMAMOS LA COMISION COBRADA EN LAS TRANSACCIONES CUYO CBU    *
+      * EMISOR PERTENECE A ESE BANCO (LOS PRIMEROS TRES DIGITOS DEL  *
+      * CBU IDENTIFICAN LA ENTIDAD, TAL COMO YA LO USA VERIBCO), EN  *
+      * EL PERIODO PEDIDO, DESGLOSADAS POR MONEDA.                   *
+      ***************************************************************
+       2000-PROCESAMIENTO.
+           EXEC SQL OPEN CUR_BCO END-EXEC
+           EXEC SQL
+                FETCH CUR_BCO
+                INTO :DCLBANCO.ID-BANCO,
+                     :DCLBANCO.DESCRIPCION,
+                     :DCLBANCO.ESTADO-BANCO
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR SQLCODE EN FETCH CUR_BCO: ' SQLCODE
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE
+           PERFORM 2100-PROCESAR-BANCO UNTIL SQLCODE = 100
+           EXEC SQL CLOSE CUR_BCO END-EXEC.
+
+       2100-PROCESAR-BANCO.
+           ADD 1 TO WS-TOT-BANCOS
+           PERFORM 2200-SUMAR-COMISION
+           EXEC SQL
+                FETCH CUR_BCO
+                INTO :DCLBANCO.ID-BANCO,
+                     :DCLBANCO.DESCRIPCION,
+                     :DCLBANCO.ESTADO-BANCO
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR SQLCODE EN FETCH CUR_BCO: ' SQLCODE
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE.
+
+      ***************************************************************
+      * CANTIDAD DE TRANSACCIONES Y COMISION TOTAL GENERADA POR LOS  *
+      * CLIENTES DE ESTE BANCO COMO EMISORES, UNA FILA POR MONEDA EN *
+      * USO. SI EL BANCO NO TUVO TRANSACCIONES EN EL PERIODO, SE     *
+      * IMPRIME UNA UNICA LINEA EN CERO (IGUAL QUE ANTES EL COALESCE *
+      * CUBRIA EL CASO DE UN BANCO SIN MOVIMIENTOS).                 *
+      ***************************************************************
+       2200-SUMAR-COMISION.
+           MOVE ID-BANCO OF DCLBANCO TO WS-COD-BANCO-ED
+           MOVE WS-COD-BANCO-ED TO COD-BANCO-TXT OF DCLAUX
+           PERFORM 2210-ARMAR-CONSULTA-COMISION
+           EXEC SQL PREPARE STMT_COM FROM :WS-SQL-TEXT END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR SQLCODE EN PREPARE STMT_COM: ' SQLCODE
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           EXEC SQL OPEN CUR_COM END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR SQLCODE EN OPEN CUR_COM: ' SQLCODE
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           EXEC SQL
+                FETCH CUR_COM
+                INTO :DCLAUX.MONEDA, :DCLAUX.CANT-TRX,
+                     :DCLAUX.TOT-COMISION
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2220-PROCESAR-MONEDA UNTIL SQLCODE = 100
+              WHEN 100
+                 MOVE 0 TO CANT-TRX OF DCLAUX
+                 MOVE 0 TO TOT-COMISION OF DCLAUX
+                 MOVE SPACES TO MONEDA OF DCLAUX
+                 PERFORM 2300-IMPRIMIR-DETALLE
+              WHEN OTHER
+                 DISPLAY 'ERROR SQLCODE EN FETCH CUR_COM: ' SQLCODE
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE
+           EXEC SQL CLOSE CUR_COM END-EXEC.
+
+      ***************************************************************
+      * ARMA LA CONSULTA DINAMICA AGRUPADA POR MONEDA PARA EL BANCO  *
+      * ACTUAL, APLICANDO EL RANGO DE FECHAS PEDIDO EN REG-ENTRADA   *
+      * (MISMO ESQUEMA QUE 0320-ARMAR-CONSULTA DE PTRXCLI: CUALQUIER *
+      * EXTREMO EN CERO DEJA ESE LADO DEL RANGO ABIERTO).            *
+      ***************************************************************
+       2210-ARMAR-CONSULTA-COMISION.
+           MOVE SPACES TO WS-SQL-TEXT
+           MOVE 1 TO WS-SQL-PTR
+           STRING 'SELECT MONEDA, COUNT(*), '
+                    DELIMITED BY SIZE
+                  'COALESCE(SUM(COMISION), 0) FROM TRX.TRANSACCION '
+                    DELIMITED BY SIZE
+                  'WHERE SUBSTR(CBU_EMISOR, 1, 3) = '''
+                    DELIMITED BY SIZE
+                  COD-BANCO-TXT OF DCLAUX DELIMITED BY SIZE
+                  '''' DELIMITED BY SIZE
+              INTO WS-SQL-TEXT
+              WITH POINTER WS-SQL-PTR
+           END-STRING
+           EVALUATE TRUE
+              WHEN REG-FD-NUM > 0 AND REG-FH-NUM > 0
+                 MOVE REG-FD-ANIO TO WS-TS-D-ANIO
+                 MOVE REG-FD-MES  TO WS-TS-D-MES
+                 MOVE REG-FD-DIA  TO WS-TS-D-DIA
+                 MOVE REG-FH-ANIO TO WS-TS-H-ANIO
+                 MOVE REG-FH-MES  TO WS-TS-H-MES
+                 MOVE REG-FH-DIA  TO WS-TS-H-DIA
+                 STRING ' AND DIA_HORA BETWEEN ''' DELIMITED BY SIZE
+                        WS-TS-DESDE DELIMITED BY SIZE
+                        ''' AND ''' DELIMITED BY SIZE
+                        WS-TS-HASTA DELIMITED BY SIZE
+                        '''' DELIMITED BY SIZE
+                    INTO WS-SQL-TEXT
+                    WITH POINTER WS-SQL-PTR
+                 END-STRING
+              WHEN REG-FD-NUM > 0
+                 MOVE REG-FD-ANIO TO WS-TS-D-ANIO
+                 MOVE REG-FD-MES  TO WS-TS-D-MES
+                 MOVE REG-FD-DIA  TO WS-TS-D-DIA
+                 STRING ' AND DIA_HORA >= ''' DELIMITED BY SIZE
+                        WS-TS-DESDE DELIMITED BY SIZE
+                        '''' DELIMITED BY SIZE
+                    INTO WS-SQL-TEXT
+                    WITH POINTER WS-SQL-PTR
+                 END-STRING
+              WHEN REG-FH-NUM > 0
+                 MOVE REG-FH-ANIO TO WS-TS-H-ANIO
+                 MOVE REG-FH-MES  TO WS-TS-H-MES
+                 MOVE REG-FH-DIA  TO WS-TS-H-DIA
+                 STRING ' AND DIA_HORA <= ''' DELIMITED BY SIZE
+                        WS-TS-HASTA DELIMITED BY SIZE
+                        '''' DELIMITED BY SIZE
+                    INTO WS-SQL-TEXT
+                    WITH POINTER WS-SQL-PTR
+                 END-STRING
+           END-EVALUATE
+           STRING ' GROUP BY MONEDA ORDER BY MONEDA' DELIMITED BY SIZE
+              INTO WS-SQL-TEXT
+              WITH POINTER WS-SQL-PTR
+           END-STRING.
+
+      ***************************************************************
+      * PROCESA UNA FILA (BANCO, MONEDA) DEL CURSOR DE COMISIONES:   *
+      * ACUMULA LOS TOTALES GENERALES Y POR MONEDA, IMPRIME SU LINEA *
+      * DE DETALLE Y TRAE LA SIGUIENTE FILA.                         *
+      ***************************************************************
+       2220-PROCESAR-MONEDA.
+           ADD CANT-TRX OF DCLAUX TO WS-TOT-CANT-TRX
+           PERFORM 2230-ACUMULAR-TOTAL-MONEDA
+           PERFORM 2300-IMPRIMIR-DETALLE
+           EXEC SQL
+                FETCH CUR_COM
+                INTO :DCLAUX.MONEDA, :DCLAUX.CANT-TRX,
+                     :DCLAUX.TOT-COMISION
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR SQLCODE EN FETCH CUR_COM: ' SQLCODE
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE.
+
+      ***************************************************************
+      * ACUMULA LA COMISION DE ESTA FILA EN LA TABLA DE TOTALES POR  *
+      * MONEDA (WS-TM-TABLA), BUSCANDO PRIMERO SI YA HAY UNA ENTRADA *
+      * PARA ESA MONEDA. NUNCA SE MEZCLA CON OTRAS MONEDAS.          *
+      ***************************************************************
+       2230-ACUMULAR-TOTAL-MONEDA.
+           PERFORM 2240-BUSCAR-MONEDA
+           IF WS-TM-ENCONTRADA-S
+              ADD CANT-TRX OF DCLAUX TO WS-TM-CANT-TRX(WS-TM-BUSCAR-IDX)
+              ADD TOT-COMISION OF DCLAUX
+                              TO WS-TM-COMISION(WS-TM-BUSCAR-IDX)
+           ELSE
+              IF WS-TM-CANT < 10
+                 ADD 1 TO WS-TM-CANT
+                 MOVE MONEDA OF DCLAUX TO WS-TM-CODIGO(WS-TM-CANT)
+                 MOVE CANT-TRX OF DCLAUX TO WS-TM-CANT-TRX(WS-TM-CANT)
+                 MOVE TOT-COMISION OF DCLAUX
+                                   TO WS-TM-COMISION(WS-TM-CANT)
+              ELSE
+                 DISPLAY 'PRPTCOM: DEMASIADAS MONEDAS DISTINTAS, '
+                         'TOTAL OMITIDO PARA ' MONEDA OF DCLAUX
+              END-IF
+           END-IF.
+
+       2240-BUSCAR-MONEDA.
+           MOVE 'N' TO WS-TM-ENCONTRADA
+           PERFORM 2241-COMPARAR-MONEDA
+              VARYING WS-TM-BUSCAR-IDX FROM 1 BY 1
+              UNTIL WS-TM-BUSCAR-IDX > WS-TM-CANT
+                 OR WS-TM-ENCONTRADA-S.
+
+       2241-COMPARAR-MONEDA.
+           IF WS-TM-CODIGO(WS-TM-BUSCAR-IDX) = MONEDA OF DCLAUX
+              MOVE 'S' TO WS-TM-ENCONTRADA
+           END-IF.
+
+       2300-IMPRIMIR-DETALLE.
+           MOVE ID-BANCO OF DCLBANCO TO WS-RD-ID-BANCO
+           MOVE DESCRIPCION-TEXT OF DCLBANCO TO WS-RD-DESCRIPCION
+           MOVE ESTADO-BANCO OF DCLBANCO TO WS-RD-ESTADO
+           IF MONEDA OF DCLAUX = SPACES
+              MOVE '---' TO WS-RD-MONEDA
+           ELSE
+              MOVE MONEDA OF DCLAUX TO WS-RD-MONEDA
+           END-IF
+           MOVE CANT-TRX OF DCLAUX TO WS-RD-CANT-TRX
+           MOVE TOT-COMISION OF DCLAUX TO WS-RD-COMISION
+           WRITE REG-REPORTE FROM WS-REP-DETALLE.
+
+      ********************************************************
+      * PARRAFOS PARA CERRAR EL PROGRAMA                     *
+      ********************************************************
+       3000-END-PROGRAM.
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           MOVE 'ENTIDADES BANCARIAS LISTADAS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-BANCOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'CANTIDAD TOTAL DE TRANSACCIONES' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-CANT-TRX TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           PERFORM 3100-IMPRIMIR-TOTAL-MONEDA
+              VARYING WS-TM-IDX FROM 1 BY 1
+              UNTIL WS-TM-IDX > WS-TM-CANT
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           CLOSE REPORTE-FICH
+           PERFORM 3300-STOP-PROGRAM.
+
+      ***************************************************************
+      * IMPRIME EL TOTAL DE COMISION ACUMULADO DE UNA MONEDA (NUNCA  *
+      * SE SUMA CONTRA LAS DEMAS, A DIFERENCIA DEL VIEJO GRAN TOTAL  *
+      * UNICO QUE MEZCLABA TODAS LAS MONEDAS EN UN SOLO NUMERO).     *
+      ***************************************************************
+       3100-IMPRIMIR-TOTAL-MONEDA.
+           MOVE SPACES TO WS-RI-ETIQUETA
+           STRING 'COMISION TOTAL COBRADA EN ' DELIMITED BY SIZE
+                  WS-TM-CODIGO(WS-TM-IDX) DELIMITED BY SIZE
+              INTO WS-RI-ETIQUETA
+           END-STRING
+           MOVE WS-TM-COMISION(WS-TM-IDX) TO WS-RI-VALOR
+           WRITE REG-REPORTE FROM WS-REP-IMPORTE.
+
+       3300-STOP-PROGRAM.
+           STOP RUN.
