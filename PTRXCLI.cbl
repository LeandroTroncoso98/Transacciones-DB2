@@ -31,6 +31,17 @@
           05 REG-CBU.
              10 REG-ID-BCO        PIC 9(3).
              10 FILLER            PIC X(19).
+          05 REG-FECHA-DESDE.
+             10 REG-FD-ANIO       PIC 9(4).
+             10 REG-FD-MES        PIC 99.
+             10 REG-FD-DIA        PIC 99.
+          05 REG-FD-NUM           REDEFINES REG-FECHA-DESDE PIC 9(8).
+          05 REG-FECHA-HASTA.
+             10 REG-FH-ANIO       PIC 9(4).
+             10 REG-FH-MES        PIC 99.
+             10 REG-FH-DIA        PIC 99.
+          05 REG-FH-NUM           REDEFINES REG-FECHA-HASTA PIC 9(8).
+          05 REG-CANT-REG         PIC 9(4).
        WORKING-STORAGE SECTION.
 
       * VARIABLE FILE STATUS
@@ -39,6 +50,17 @@
 
        77 FS-ENTRADA              PIC 99.
           88 FS-ENTRADA-OK        VALUE 00.
+          88 FS-ENTRADA-END       VALUE 10.
+
+       77 WS-SKIP-CLIENTE         PIC X VALUE 'N'.
+          88 WS-SKIP-CLIENTE-N    VALUE 'N'.
+          88 WS-SKIP-CLIENTE-S    VALUE 'S'.
+
+      * ACUMULADORES DE LA SECCION DE TOTALES DEL RESUMEN (UNO POR
+      * CADA CBU DEL LOTE, SE REINICIAN EN 0150-PROCESAR-CLIENTE).
+       77 WS-TOT-ACREDITADO       PIC 9(13)V99 VALUE 0.
+       77 WS-TOT-DEBITADO         PIC 9(13)V99 VALUE 0.
+       77 WS-TOT-NETO             PIC S9(13)V99 VALUE 0.
 
       * SQL
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -138,9 +160,33 @@
        01 WS-FOOTER.
           05 FILLER               PIC X VALUE '|'.
           05 FILLER               PIC X(22) VALUE SPACES.
-          05 FILLER               PIC X(24)
-                                  VALUE 'ULTIMAS 10 TRANSACCIONES'.
-          05 FILLER               PIC X(22) VALUE SPACES.
+          05 WS-FOOTER-DESC       PIC X(25) VALUE SPACES.
+          05 FILLER               PIC X(21) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+
+      * SECCION DE TOTALES DEL RESUMEN, ESCRITA ANTES DEL FOOTER.
+       01 WS-RESUMEN-TITULO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X(24) VALUE SPACES.
+          05 FILLER               PIC X(21)
+                         VALUE 'TOTALES DEL PERIODO:'.
+          05 FILLER               PIC X(23) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+       01 WS-RESUMEN-LINEA.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RES-ETIQUETA      PIC X(20).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RES-VALOR         PIC $$$$$$$$$$$$9,99.
+          05 FILLER               PIC X(30) VALUE SPACES.
+          05 FILLER               PIC X VALUE '|'.
+       01 WS-RESUMEN-NETO.
+          05 FILLER               PIC X VALUE '|'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RES-NETO-ETIQ     PIC X(20).
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RES-NETO          PIC -$$$$$$$$$$$9,99.
+          05 FILLER               PIC X(30) VALUE SPACES.
           05 FILLER               PIC X VALUE '|'.
 
       * VARIABLES DE TRABAJO.
@@ -153,26 +199,170 @@
              10 WS-FF-DIA         PIC 99.
           05 FILLER               PIC X(16).
 
-      *DECLARAMOS UN CURSOR
-           EXEC SQL DECLARE CUR_DB CURSOR FOR
-                SELECT DIA_HORA, MONTO, MONTO_TOTAL,
-                CBU_EMISOR, CBU_RECEPTOR
-                FROM TRX.TRANSACCION
-                WHERE CBU_EMISOR = :DCLAUX.CBU-REPORTE
-                OR CBU_RECEPTOR = :DCLAUX.CBU-REPORTE
-                ORDER BY DIA_HORA DESC
-                FETCH FIRST 10 ROWS ONLY
+      * VENTANA DE CONSULTA CONFIGURABLE (RANGO DE FECHAS Y/O
+      * CANTIDAD DE REGISTROS) PARA ARMAR LA CONSULTA DINAMICA.
+       77 WS-CANT-ED               PIC ZZZ9.
+       77 WS-SQL-PTR               PIC S9(4) COMP.
+      * EL LIMITE DE ESTOS HOST-VARIABLES DEBE COINCIDIR BYTE A BYTE
+      * CON EL FORMATO REAL DE DIA_HORA (26 BYTES: FECHA CON GUIONES
+      * SEGUIDA SIN SEPARADOR DE LA HORA, QUE A SU VEZ TIENE ':' EN
+      * LAS POSICIONES QUE VALIDA VERHORA Y 8 BYTES DE RELLENO), NO
+      * CON UN FORMATO DE TIMESTAMP GENERICO.
+       01 WS-TS-DESDE.
+          05 WS-TS-D-ANIO          PIC 9(4).
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-D-MES           PIC 99.
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-D-DIA           PIC 99.
+          05 FILLER                PIC X(8) VALUE '00:00:00'.
+          05 FILLER                PIC X(8) VALUE SPACES.
+       01 WS-TS-HASTA.
+          05 WS-TS-H-ANIO          PIC 9(4).
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-H-MES           PIC 99.
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TS-H-DIA           PIC 99.
+          05 FILLER                PIC X(8) VALUE '23:59:59'.
+          05 FILLER                PIC X(8) VALUE SPACES.
+
+      *CONSULTA ARMADA DINAMICAMENTE EN 0320-ARMAR-CONSULTA.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 WS-SQL-TEXT              PIC X(400).
+           EXEC SQL END DECLARE SECTION
            END-EXEC.
 
+      *DECLARAMOS UN CURSOR PARA LA CONSULTA PREPARADA.
+           EXEC SQL DECLARE CUR_DB CURSOR FOR STMT_DB END-EXEC.
+
        PROCEDURE DIVISION.
        0100-PROGRAMA-PRINCIPAL.
            PERFORM 0200-INICIAR-PROGRAMA
            READ FICHERO-ENT
+           PERFORM 0150-PROCESAR-CLIENTE UNTIL FS-ENTRADA-END
+           PERFORM 0800-CERRAR-ARCHIVOS
+           PERFORM 0900-CERRAR-PROGRAMA.
+
+      ***************************************************************
+      * PROCESA UN CBU DEL LOTE DE ENTRADA Y GENERA SU SECCION DE    *
+      * RESUMEN EN EL MISMO ARCHIVO DE SALIDA, PARA PODER CORRER     *
+      * UN LOTE DE VARIOS CLIENTES EN UNA SOLA EJECUCION.            *
+      ***************************************************************
+       0150-PROCESAR-CLIENTE.
+           MOVE 'N' TO WS-SKIP-CLIENTE
+           MOVE 0 TO WS-TOT-ACREDITADO
+           MOVE 0 TO WS-TOT-DEBITADO
            MOVE 22 TO CBU-EMISOR-LEN
            MOVE REG-CBU OF REG-ENTRADA TO CBU-REPORTE OF DCLAUX
            DISPLAY REG-CBU
            PERFORM 0300-VERIFICAR-CBU
-           PERFORM 0400-VERIFICAR-CLIENTE
+           IF WS-SKIP-CLIENTE-N
+              PERFORM 0305-VALIDAR-FECHAS
+           END-IF
+           IF WS-SKIP-CLIENTE-N
+              PERFORM 0400-VERIFICAR-CLIENTE
+           END-IF
+           IF WS-SKIP-CLIENTE-N
+              PERFORM 0320-ARMAR-CONSULTA
+              PERFORM 0310-PROCESAR-TRANSACCIONES
+           END-IF
+           READ FICHERO-ENT.
+
+      ***************************************************************
+      * ARMA EL TEXTO DE LA CONSULTA DINAMICA DE ACUERDO A LA       *
+      * VENTANA PEDIDA EN EL REGISTRO DE ENTRADA: UN RANGO DE       *
+      * FECHAS (DESDE, HASTA, O AMBOS, PARA PERMITIR UN RANGO       *
+      * ABIERTO EN CUALQUIER EXTREMO), UNA CANTIDAD DE REGISTROS,   *
+      * AMBOS, O NINGUNO (EN CUYO CASO SE MANTIENE EL DEFAULT       *
+      * HISTORICO DE LAS ULTIMAS 10 TRANSACCIONES).                 *
+      ***************************************************************
+       0320-ARMAR-CONSULTA.
+           MOVE SPACES TO WS-SQL-TEXT
+           MOVE 1 TO WS-SQL-PTR
+           STRING 'SELECT DIA_HORA, MONTO, MONTO_TOTAL, '
+                    DELIMITED BY SIZE
+                  'CBU_EMISOR, CBU_RECEPTOR FROM TRX.TRANSACCION '
+                    DELIMITED BY SIZE
+                  'WHERE CBU_EMISOR = ''' DELIMITED BY SIZE
+                  CBU-REPORTE OF DCLAUX DELIMITED BY SIZE
+                  ''' OR CBU_RECEPTOR = ''' DELIMITED BY SIZE
+                  CBU-REPORTE OF DCLAUX DELIMITED BY SIZE
+                  '''' DELIMITED BY SIZE
+              INTO WS-SQL-TEXT
+              WITH POINTER WS-SQL-PTR
+           END-STRING
+           EVALUATE TRUE
+              WHEN REG-FD-NUM > 0 AND REG-FH-NUM > 0
+                 MOVE REG-FD-ANIO TO WS-TS-D-ANIO
+                 MOVE REG-FD-MES  TO WS-TS-D-MES
+                 MOVE REG-FD-DIA  TO WS-TS-D-DIA
+                 MOVE REG-FH-ANIO TO WS-TS-H-ANIO
+                 MOVE REG-FH-MES  TO WS-TS-H-MES
+                 MOVE REG-FH-DIA  TO WS-TS-H-DIA
+                 STRING ' AND DIA_HORA BETWEEN ''' DELIMITED BY SIZE
+                        WS-TS-DESDE DELIMITED BY SIZE
+                        ''' AND ''' DELIMITED BY SIZE
+                        WS-TS-HASTA DELIMITED BY SIZE
+                        '''' DELIMITED BY SIZE
+                    INTO WS-SQL-TEXT
+                    WITH POINTER WS-SQL-PTR
+                 END-STRING
+              WHEN REG-FD-NUM > 0
+                 MOVE REG-FD-ANIO TO WS-TS-D-ANIO
+                 MOVE REG-FD-MES  TO WS-TS-D-MES
+                 MOVE REG-FD-DIA  TO WS-TS-D-DIA
+                 STRING ' AND DIA_HORA >= ''' DELIMITED BY SIZE
+                        WS-TS-DESDE DELIMITED BY SIZE
+                        '''' DELIMITED BY SIZE
+                    INTO WS-SQL-TEXT
+                    WITH POINTER WS-SQL-PTR
+                 END-STRING
+              WHEN REG-FH-NUM > 0
+                 MOVE REG-FH-ANIO TO WS-TS-H-ANIO
+                 MOVE REG-FH-MES  TO WS-TS-H-MES
+                 MOVE REG-FH-DIA  TO WS-TS-H-DIA
+                 STRING ' AND DIA_HORA <= ''' DELIMITED BY SIZE
+                        WS-TS-HASTA DELIMITED BY SIZE
+                        '''' DELIMITED BY SIZE
+                    INTO WS-SQL-TEXT
+                    WITH POINTER WS-SQL-PTR
+                 END-STRING
+           END-EVALUATE
+           STRING ' ORDER BY DIA_HORA DESC' DELIMITED BY SIZE
+              INTO WS-SQL-TEXT
+              WITH POINTER WS-SQL-PTR
+           END-STRING
+           IF REG-CANT-REG > 0
+              MOVE REG-CANT-REG TO WS-CANT-ED
+              STRING ' FETCH FIRST ' DELIMITED BY SIZE
+                     REG-CANT-REG DELIMITED BY SIZE
+                     ' ROWS ONLY' DELIMITED BY SIZE
+                 INTO WS-SQL-TEXT
+                 WITH POINTER WS-SQL-PTR
+              END-STRING
+              STRING 'ULTIMAS ' DELIMITED BY SIZE
+                     WS-CANT-ED DELIMITED BY SIZE
+                     ' TRANSACCIONES' DELIMITED BY SIZE
+                 INTO WS-FOOTER-DESC
+              END-STRING
+           ELSE
+              IF REG-FD-NUM > 0 OR REG-FH-NUM > 0
+                 MOVE 'TRANSACCIONES DEL PERIODO' TO WS-FOOTER-DESC
+              ELSE
+                 STRING ' FETCH FIRST 10 ROWS ONLY'
+                     DELIMITED BY SIZE
+                    INTO WS-SQL-TEXT
+                    WITH POINTER WS-SQL-PTR
+                 END-STRING
+                 MOVE 'ULTIMAS 10 TRANSACCIONES' TO WS-FOOTER-DESC
+              END-IF
+           END-IF.
+
+      ***************************************************************
+      * ABRE EL CURSOR DE TRANSACCIONES DEL CBU ACTUAL, ESCRIBE SU   *
+      * SECCION DEL REPORTE Y LO CIERRA ANTES DE PASAR AL SIGUIENTE. *
+      ***************************************************************
+       0310-PROCESAR-TRANSACCIONES.
+           EXEC SQL PREPARE STMT_DB FROM :WS-SQL-TEXT END-EXEC
            EXEC SQL OPEN CUR_DB END-EXEC
            EXEC SQL FETCH CUR_DB INTO
                 :DCLTRANSACCION.DIA-HORA, :DCLTRANSACCION.MONTO,
@@ -184,6 +374,7 @@
            WHEN 0
              PERFORM 0500-ESCRIBIR-TITULO
              PERFORM 0600-PROCESO-PROGRAMA UNTIL SQLCODE = 100
+             PERFORM 0650-ESCRIBIR-RESUMEN
              WRITE REG-SALIDA FROM WS-GUIONES
              WRITE REG-SALIDA FROM WS-FOOTER
              WRITE REG-SALIDA FROM WS-GUIONES
@@ -193,8 +384,7 @@
            WHEN OTHER
              DISPLAY 'ERROR AL CONSULTAR TRANSACCION, SQLCODE ' SQLCODE
            END-EVALUATE
-           PERFORM 0800-CERRAR-ARCHIVOS
-           PERFORM 0900-CERRAR-PROGRAMA.
+           EXEC SQL CLOSE CUR_DB END-EXEC.
 
       ***************************************************************
       * ABRIMOS LOS ARCHIVOS DEL PROGRAMA.                          *
@@ -227,14 +417,47 @@
                    INTO :DCLBANCO.DESCRIPCION
                    FROM TRX.BANCO
                    WHERE ID_BANCO = :DCLBANCO.ID-BANCO
-              END-EXEC.
-           IF SQLCODE NOT = 0
-              DISPLAY 'ERROR AL BUSCAR EL BANCO, SQLCODE:' SQLCODE
-              PERFORM 0800-CERRAR-ARCHIVOS
-              PERFORM 0900-CERRAR-PROGRAMA
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 DISPLAY 'ERROR AL BUSCAR EL BANCO, SQLCODE:' SQLCODE
+                 MOVE 'S' TO WS-SKIP-CLIENTE
+              ELSE
+                 MOVE DESCRIPCION-TEXT OF DCLBANCO TO WS-B-DESCRIPCION
+                 DISPLAY WS-B-DESCRIPCION
+              END-IF
+           ELSE
+              DISPLAY 'CBU NO NUMERICO, SE OMITE EL REGISTRO'
+              MOVE 'S' TO WS-SKIP-CLIENTE
+           END-IF.
+
+      ***************************************************************
+      * VALIDAMOS QUE EL RANGO DE FECHAS PEDIDO (SI SE PIDIO) SEA    *
+      * NUMERICO Y CAIGA DENTRO DE UN CALENDARIO POSIBLE, IGUAL QUE  *
+      * YA SE VALIDA EL CBU EN 0300-VERIFICAR-CBU, ANTES DE          *
+      * CONCATENARLO EN LA CONSULTA DINAMICA DE 0320-ARMAR-CONSULTA. *
+      ***************************************************************
+       0305-VALIDAR-FECHAS.
+           IF REG-FD-NUM IS NOT NUMERIC OR REG-FH-NUM IS NOT NUMERIC
+              DISPLAY 'RANGO DE FECHAS NO NUMERICO, SE OMITE EL '
+                      'REGISTRO'
+              MOVE 'S' TO WS-SKIP-CLIENTE
+           END-IF
+           IF WS-SKIP-CLIENTE-N AND REG-FD-NUM > 0
+              IF REG-FD-MES < 1 OR REG-FD-MES > 12
+                 OR REG-FD-DIA < 1 OR REG-FD-DIA > 31
+                 DISPLAY 'FECHA DESDE FUERA DE RANGO, SE OMITE EL '
+                         'REGISTRO'
+                 MOVE 'S' TO WS-SKIP-CLIENTE
+              END-IF
            END-IF
-           MOVE DESCRIPCION-TEXT OF DCLBANCO TO WS-B-DESCRIPCION
-           DISPLAY WS-B-DESCRIPCION.
+           IF WS-SKIP-CLIENTE-N AND REG-FH-NUM > 0
+              IF REG-FH-MES < 1 OR REG-FH-MES > 12
+                 OR REG-FH-DIA < 1 OR REG-FH-DIA > 31
+                 DISPLAY 'FECHA HASTA FUERA DE RANGO, SE OMITE EL '
+                         'REGISTRO'
+                 MOVE 'S' TO WS-SKIP-CLIENTE
+              END-IF
+           END-IF.
 
       ***************************************************************
       * BUSCAMOS EL CLIENTE EN LA BASE DE DATOS. SI EXISTE,         *
@@ -253,11 +476,11 @@
            DISPLAY NOMBRE OF DCLCLIENTE
            IF SQLCODE NOT = 0
               DISPLAY 'ERROR BUSCAR CLIENTE, SQLCODE: ' SQLCODE
-              PERFORM 0800-CERRAR-ARCHIVOS
-              PERFORM 0900-CERRAR-PROGRAMA
-           END-IF
-           MOVE NOMBRE-TEXT OF DCLCLIENTE TO WS-C-NOMBRE
-           MOVE CBU-REPORTE OF DCLAUX TO WS-C-CBU.
+              MOVE 'S' TO WS-SKIP-CLIENTE
+           ELSE
+              MOVE NOMBRE-TEXT OF DCLCLIENTE TO WS-C-NOMBRE
+              MOVE CBU-REPORTE OF DCLAUX TO WS-C-CBU
+           END-IF.
 
       ***************************************************************
       * ESCRIBIMOS EL TITULO DEL REPORTE, QUE POSEE NOMBRE DEL      *
@@ -290,13 +513,15 @@
               MOVE MONTO-TOTAL OF DCLTRANSACCION TO WS-MONTO-TRX
               MOVE 'DEBITA' TO WS-ACCION
               MOVE CBU-RECEPTOR-TEXT OF DCLTRANSACCION TO WS-CBU-TRX
+              ADD MONTO-TOTAL OF DCLTRANSACCION TO WS-TOT-DEBITADO
            ELSE
       * SI NO LO ES SIGNIFICA QUE EL MONTO DE LA TRANSACCION
-      * FUE ACREDITADA A LA CUENTA DEL CLIENTE POR LO QUE 
+      * FUE ACREDITADA A LA CUENTA DEL CLIENTE POR LO QUE
       * MOSTRAREMOS UNICAMENTE EL MONTO SIN LA COMISION.
               MOVE MONTO OF DCLTRANSACCION TO WS-MONTO-TRX
               MOVE 'ACREDITA' TO WS-ACCION
               MOVE CBU-EMISOR-TEXT OF DCLTRANSACCION TO WS-CBU-TRX
+              ADD MONTO OF DCLTRANSACCION TO WS-TOT-ACREDITADO
            END-IF
            WRITE REG-SALIDA FROM WS-DATOS
            EXEC SQL FETCH CUR_DB INTO
@@ -306,6 +531,26 @@
                 :DCLTRANSACCION.CBU-RECEPTOR
            END-EXEC.
       ***************************************************************
+      * SECCION DE TOTALES DEL RESUMEN: CUANTO SE ACREDITO, CUANTO  *
+      * SE DEBITO (CON COMISION INCLUIDA, IGUAL QUE LA COLUMNA      *
+      * MONTO: DE CADA DETALLE) Y EL NETO ENTRE AMBOS, PARA LA      *
+      * VENTANA DE TRANSACCIONES MOSTRADA MAS ARRIBA.               *
+      ***************************************************************
+       0650-ESCRIBIR-RESUMEN.
+           COMPUTE WS-TOT-NETO = WS-TOT-ACREDITADO - WS-TOT-DEBITADO
+           WRITE REG-SALIDA FROM WS-GUIONES
+           WRITE REG-SALIDA FROM WS-RESUMEN-TITULO
+           MOVE 'TOTAL ACREDITADO:' TO WS-RES-ETIQUETA
+           MOVE WS-TOT-ACREDITADO TO WS-RES-VALOR
+           WRITE REG-SALIDA FROM WS-RESUMEN-LINEA
+           MOVE 'TOTAL DEBITADO:' TO WS-RES-ETIQUETA
+           MOVE WS-TOT-DEBITADO TO WS-RES-VALOR
+           WRITE REG-SALIDA FROM WS-RESUMEN-LINEA
+           MOVE 'NETO DEL PERIODO:' TO WS-RES-NETO-ETIQ
+           MOVE WS-TOT-NETO TO WS-RES-NETO
+           WRITE REG-SALIDA FROM WS-RESUMEN-NETO.
+
+      ***************************************************************
       * SI EL USUARIO NO POSEE TRANSACCIONES GENERAMOS EL REPORTE   *
       * CON UN MENSAJE INCLUIDO.                                    *
       ***************************************************************
@@ -314,7 +559,6 @@
            WRITE REG-SALIDA FROM WS-GUIONES.
 
        0800-CERRAR-ARCHIVOS.
-           EXEC SQL CLOSE CUR_DB END-EXEC
            CLOSE FICHERO-SAL
            CLOSE FICHERO-ENT.
        0900-CERRAR-PROGRAMA.
