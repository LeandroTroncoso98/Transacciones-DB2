@@ -15,12 +15,27 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-ERROR.
 
+           SELECT REPORTE-FICH ASSIGN TO REPORTE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
        DATA DIVISION.
        FILE SECTION.
-      * REGISTRO DE LAS TRANSACCIONES DE ENTRADA.
+      * REGISTRO DE LAS TRANSACCIONES DE ENTRADA. EL PRIMER REGISTRO
+      * DEL ARCHIVO ES UN ENCABEZADO Y EL ULTIMO UN CIERRE DE CONTROL
+      * (VER REG-ENTRADA-HEADER/REG-ENTRADA-TRAILER, QUE REDEFINEN
+      * ESTE MISMO REGISTRO); TIPO-REGISTRO DISTINGUE CUAL ES CUAL.
+      * MONEDA ES LA MONEDA EN LA QUE ESTA DENOMINADA LA TRANSFERENCIA
+      * ('ARS', 'USD', ETC); DEBE COINCIDIR CON LA MONEDA DE AMBAS
+      * CUENTAS (VER 2302-VERIFICAR-MONEDA).
        FD FICHERO-ENT RECORDING MODE IS F
                       DATA RECORD IS REG-ENTRADA.
        01 REG-ENTRADA.
+          05 TIPO-REGISTRO         PIC X(1).
+             88 REG-ES-HEADER      VALUE 'H'.
+             88 REG-ES-DETALLE     VALUE 'D'.
+             88 REG-ES-TRAILER     VALUE 'T'.
           05 FECHA-HORA.
              10 FECHA.
                 15 FECHA-ANIO     PIC 9(4).
@@ -32,6 +47,26 @@
           05 MONTO                PIC 9(13)V99.
           05 CBU-EMISOR           PIC X(22).
           05 CBU-RECEPTOR         PIC X(22).
+          05 MONEDA               PIC X(3).
+
+      * VISTA DEL ENCABEZADO DE CONTROL (PRIMER REGISTRO DEL ARCHIVO).
+       01 REG-ENTRADA-HEADER REDEFINES REG-ENTRADA.
+          05 H-TIPO-REGISTRO       PIC X(1).
+          05 H-FECHA-PROCESO.
+             10 H-FP-ANIO          PIC 9(4).
+             10 FILLER             PIC X.
+             10 H-FP-MES           PIC 9(2).
+             10 FILLER             PIC X.
+             10 H-FP-DIA           PIC 9(2).
+          05 FILLER                PIC X(78).
+
+      * VISTA DEL CIERRE DE CONTROL (ULTIMO REGISTRO DEL ARCHIVO), CON
+      * LA CANTIDAD DE DETALLES Y EL MONTO TOTAL QUE DEBERIAMOS LEER.
+       01 REG-ENTRADA-TRAILER REDEFINES REG-ENTRADA.
+          05 T-TIPO-REGISTRO       PIC X(1).
+          05 T-CANT-REGISTROS      PIC 9(9).
+          05 T-MONTO-CONTROL       PIC 9(13)V99.
+          05 FILLER                PIC X(64).
 
       *REGISTRO PARA REGISTRAR LOS ERRORES.
        FD ERROR-FICH RECORDING MODE IS F
@@ -39,9 +74,23 @@
        01 REG-ERROR.
           05 E-CBU-EMISOR         PIC X(22).
           05 E-CBU-RECEPTOR       PIC X(22).
+          05 E-FECHA-HORA.
+             10 E-FECHA.
+                15 E-FECHA-ANIO   PIC 9(4).
+                15 FILLER         PIC X.
+                15 E-FECHA-MES    PIC 9(2).
+                15 FILLER         PIC X.
+                15 E-FECHA-DIA    PIC 9(2).
+             10 E-HORA            PIC X(16).
+          05 E-MONTO              PIC 9(13)V99.
           05 E-RAZON              PIC X(36).
           05 E-PARRAFO            PIC X(4).
 
+      * REGISTRO DEL REPORTE DE TOTALES DE CONTROL DE FIN DE CORRIDA.
+       FD REPORTE-FICH RECORDING MODE IS F
+                       DATA RECORD IS REG-REPORTE.
+       01 REG-REPORTE              PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       * FILE STATUS DE LOS ARCHIVOS I-O.
@@ -49,6 +98,7 @@
           88 FS-ENTRADA-END       VALUE 10.
 
        77 FS-ERROR                PIC 99.
+       77 FS-REPORTE               PIC 99.
 
       * VARIABLES DEL PROGRAMA.
 
@@ -56,8 +106,75 @@
           88 WS-ERROR-N           VALUE 'N'.
           88 WS-ERROR-S           VALUE 'S'.
 
+      * DISTINGUE, DENTRO DE 2100-CBU-EXISTEN, UN CBU DADO DE BAJA
+      * (ESTADO_CLIENTE = 'B') DE UN CBU QUE NO EXISTE, PARA QUE
+      * 2110-VERF-EMISOR/2120-VERF-RECEPTOR NO ESCRIBAN SU PROPIO
+      * RECHAZO Y QUEDE UNA UNICA ESCRITURA CON LA RAZON CORRECTA.
+       77 WS-CLIENTE-BAJA         PIC X VALUE 'N'.
+          88 WS-CLIENTE-BAJA-N    VALUE 'N'.
+          88 WS-CLIENTE-BAJA-S    VALUE 'S'.
+
        77 WS-COMISION             PIC 9(8)V99.
        77 WS-MONTO-TOTAL          PIC 9(13)V99.
+       77 WS-ACUM-TOTAL-DIA       PIC 9(15)V99 COMP-3.
+
+      * ACUMULADORES DE LA PASADA PREVIA DE VALIDACION DEL ENCABEZADO
+      * Y CIERRE DE CONTROL (VER 1050-VALIDAR-CONTROL).
+       77 WS-VAL-CANT             PIC 9(9) COMP.
+       77 WS-VAL-MONTO            PIC 9(13)V99.
+
+      * CONTADORES PARA EL REPORTE DE TOTALES DE CONTROL DE FIN DE
+      * CORRIDA (VER 3200-GENERAR-REPORTE).
+       77 WS-TOT-LEIDOS           PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-ACEPTADOS        PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-RECHAZADOS       PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-CBU-INEX       PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-CBU-FORMATO    PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-AUTOTRANSF     PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-FECHA          PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-HORA           PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-SALDO          PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-CATEGORIA      PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-SQLERROR       PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-LIMITE         PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-MONEDA         PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-OTROS          PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-MONTO-TRANSF     PIC 9(15)V99 COMP-3 VALUE 0.
+       77 WS-TOT-COMISION         PIC 9(13)V99 COMP-3 VALUE 0.
+
+      * ACUMULADO DE COMISION Y MONTO TRANSFERIDO POR CATEGORIA DEL
+      * CLIENTE EMISOR, PARA EL DESGLOSE DEL REPORTE DE CONTROL.
+       77 WS-CANT-CAT-USADAS      PIC 9(2) COMP VALUE 0.
+       01 WS-TAB-CATEGORIAS.
+          05 WS-CAT-ENTRADA OCCURS 10 TIMES INDEXED BY WS-IDX-CAT.
+             10 WS-CAT-CODIGO     PIC X(1).
+             10 WS-CAT-CANT       PIC 9(9) COMP.
+             10 WS-CAT-MONTO      PIC 9(15)V99 COMP-3.
+             10 WS-CAT-COMISION   PIC 9(13)V99 COMP-3.
+
+      * LINEAS DEL REPORTE DE CONTROL.
+       01 WS-REP-GUIONES          PIC X(80) VALUE ALL '-'.
+       01 WS-REP-TITULO.
+          05 FILLER               PIC X(24) VALUE SPACES.
+          05 FILLER               PIC X(32)
+                         VALUE 'REPORTE DE CONTROL - PDBTRX'.
+          05 FILLER               PIC X(24) VALUE SPACES.
+       01 WS-REP-CONTADOR.
+          05 WS-RC-ETIQUETA       PIC X(45).
+          05 WS-RC-VALOR          PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER               PIC X(24) VALUE SPACES.
+       01 WS-REP-IMPORTE.
+          05 WS-RI-ETIQUETA       PIC X(45).
+          05 WS-RI-VALOR          PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER               PIC X(15) VALUE SPACES.
+       01 WS-REP-CATEGORIA.
+          05 FILLER               PIC X(20) VALUE
+                         '  COMISION CATEGORIA'.
+          05 FILLER               PIC X VALUE SPACE.
+          05 WS-RCAT-CODIGO       PIC X(1).
+          05 FILLER               PIC X(3) VALUE ' : '.
+          05 WS-RCAT-VALOR        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER               PIC X(32) VALUE SPACES.
 
        77 IND-NULL                PIC S9(4) COMP-5.
 
@@ -66,18 +183,82 @@
                      VALUE 'ERROR NO CONTROLADO, CODIGO: '.
           05 WS-ENC-CODE          PIC -999.
 
-      * SQLCA Y DCLGEN DE LAS TABLAS CLIENTES, TRANSACCIONES
+      * SQLCA Y DCLGEN DE LAS TABLAS CLIENTES, TRANSACCIONES. AMBAS
+      * TRAEN AHORA LA COLUMNA MONEDA (VER 2302-VERIFICAR-MONEDA).
            EXEC SQL INCLUDE SQLCA END-EXEC.
            EXEC SQL INCLUDE TRXCLI END-EXEC.
            EXEC SQL INCLUDE TRXTRX END-EXEC.
+      * DCLGEN DE LA TABLA DE CONTROL DE REINICIO/COMMIT.
+           EXEC SQL INCLUDE TRXCTL END-EXEC.
+      * DCLGEN DE LA TABLA DE CONTROL DE NUMERACION DE ID_TRX.
+           EXEC SQL INCLUDE TRXSEQ END-EXEC.
+      * DCLGEN DE LA TABLA DE TASAS DE COMISION POR CATEGORIA. A PARTIR
+      * DEL TOPE DIARIO POR CATEGORIA, TRXTAS TAMBIEN TRAE LA COLUMNA
+      * LIMITE_DIARIO (CERO = CATEGORIA SIN TOPE CONFIGURADO).
+           EXEC SQL INCLUDE TRXTAS END-EXEC.
+      * DCLGEN DE LA TABLA DE AUDITORIA DE RECHAZOS.
+           EXEC SQL INCLUDE TRXAUD END-EXEC.
       * DECLARAMOS VARIABLES HOST.
            EXEC SQL BEGIN DECLARE SECTION
            END-EXEC.
        01 DCLAUXILIAR.
           10 NUMERO-REG            PIC S9(4) USAGE COMP.
+          10 ACUM-DIARIO           PIC S9(13)V99 COMP-3.
+          10 REC-MONEDA            PIC X(3).
+          10 AUD-CBU-EMISOR        PIC X(22).
+          10 AUD-CBU-RECEPTOR      PIC X(22).
+          10 AUD-MONTO             PIC S9(13)V99 COMP-3.
+          10 AUD-RAZON             PIC X(36).
+          10 AUD-PARRAFO           PIC X(4).
+      * EL LIMITE DE ESTOS HOST-VARIABLES DEBE COINCIDIR BYTE A BYTE
+      * CON EL FORMATO REAL DE DIA_HORA (26 BYTES: FECHA CON GUIONES
+      * SEGUIDA SIN SEPARADOR DE LA HORA, QUE A SU VEZ TIENE ':' EN
+      * LAS POSICIONES QUE VALIDA VERHORA Y 8 BYTES DE RELLENO), NO
+      * CON UN FORMATO DE TIMESTAMP GENERICO.
+       01 WS-TS-DIA-INI.
+          05 WS-TSI-ANIO           PIC 9(4).
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TSI-MES            PIC 99.
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TSI-DIA            PIC 99.
+          05 FILLER                PIC X(8) VALUE '00:00:00'.
+          05 FILLER                PIC X(8) VALUE SPACES.
+       01 WS-TS-DIA-FIN.
+          05 WS-TSF-ANIO           PIC 9(4).
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TSF-MES            PIC 99.
+          05 FILLER                PIC X VALUE '-'.
+          05 WS-TSF-DIA            PIC 99.
+          05 FILLER                PIC X(8) VALUE '23:59:59'.
+          05 FILLER                PIC X(8) VALUE SPACES.
            EXEC SQL END DECLARE SECTION
            END-EXEC.
 
+      * CONTROL DE COMMITS Y REINICIO (VER TRX.CONTROL_PROCESO).
+       77 WS-PROGRAMA              PIC X(8) VALUE 'PDBTRX'.
+       77 WS-COMMIT-CADA           PIC 9(4) COMP VALUE 100.
+       77 WS-CONT-COMMIT           PIC 9(4) COMP VALUE 0.
+       77 WS-NUM-REGISTRO          PIC 9(9) COMP VALUE 0.
+       77 WS-REG-REINICIO          PIC 9(9) COMP VALUE 0.
+
+      * CANTIDAD DE RECHAZOS ESCRITOS EN ERROR-FICH EN ESTA CORRIDA
+      * (WS-NUM-ERRORES) Y CANTIDAD QUE YA ESTABA EN EL ARCHIVO AL
+      * MOMENTO DEL ULTIMO COMMIT DE UNA CORRIDA ANTERIOR
+      * (WS-REG-REINICIO-ERR, RECUPERADA DE TRX.CONTROL_PROCESO EN
+      * 1400). AL REINICIAR, LOS PRIMEROS WS-REG-REINICIO-ERR RECHAZOS
+      * QUE VUELVEN A OCURRIR YA ESTAN EN EL ARCHIVO DESDE LA CORRIDA
+      * ANTERIOR Y NO SE VUELVEN A ESCRIBIR (VER 2805-ESCRIBIR-ERROR).
+       77 WS-NUM-ERRORES           PIC 9(9) COMP VALUE 0.
+       77 WS-REG-REINICIO-ERR      PIC 9(9) COMP VALUE 0.
+
+      * BLOQUE DE ID_TRX RESERVADOS POR ADELANTADO (VER
+      * 2400-GENERAR-ID-TRX/2405-RESERVAR-BLOQUE-ID): EN VEZ DE TOMAR
+      * EL LOCK DE TRX.CONTROL_ID EN CADA REGISTRO, LO TOMAMOS UNA
+      * SOLA VEZ CADA WS-COMMIT-CADA REGISTROS PARA RESERVAR TODO UN
+      * BLOQUE DE IDS Y LO LIBERAMOS ENSEGUIDA.
+       77 WS-ID-RESERVADOS         PIC 9(9) COMP VALUE 0.
+       77 WS-ID-SIGUIENTE          PIC 9(9) COMP VALUE 0.
+
       * VARIABLES SUB-PROG VERFECH
        77 WS-SVERFECH             PIC X(08) VALUE 'VERFECH'.
 
@@ -90,33 +271,105 @@
           88 WS-VALIDAR-N         VALUE 'N'.
           88 WS-VALIDAR-S         VALUE 'S'.
 
+      * VARIABLES SUB-PROG VERHORA
+       77 WS-SVERHORA             PIC X(08) VALUE 'VERHORA'.
+
+      * VARIABLES SUB-PROG VERICBU
+       77 WS-SVERICBU             PIC X(08) VALUE 'VERICBU'.
+
        PROCEDURE DIVISION.
        0000-MAIN-PROGRAM.
            PERFORM 1000-INIT-PROGRAM
            READ FICHERO-ENT
-           PERFORM 2000-PROCESAMIENTO UNTIL FS-ENTRADA-END
+           PERFORM 2000-PROCESAMIENTO
+              UNTIL FS-ENTRADA-END OR REG-ES-TRAILER
            PERFORM 3000-END-PROGRAM.
       ******************************************************************
       * PARRAFO DE APERTURA DE ARCHIVOS E INICIACION DE VARIABLES.     *
       ******************************************************************
        1000-INIT-PROGRAM.
            INITIALIZE WS-COMISION
+           PERFORM 1050-VALIDAR-CONTROL
            PERFORM 1100-OPEN-ENT
+           PERFORM 1400-RECUPERAR-CONTROL
            PERFORM 1200-OPEN-ERROR
+           PERFORM 1250-OPEN-REPORTE
            PERFORM 1300-LEN-HOST.
 
+      ***************************************************************
+      * PASADA PREVIA DE VALIDACION: ANTES DE PROCESAR NINGUNA       *
+      * TRANSACCION, RECORREMOS TODO FICHERO-ENT POR NUESTRA CUENTA  *
+      * (APERTURA Y CIERRE PROPIOS, INDEPENDIENTE DEL REINICIO) PARA *
+      * CONFIRMAR QUE EL ENCABEZADO Y EL CIERRE DE CONTROL EXISTEN Y *
+      * QUE LA CANTIDAD DE DETALLES Y EL MONTO TOTAL LEIDOS COINCIDEN*
+      * CON LO DECLARADO EN EL CIERRE. SI NO COINCIDEN, EL ARCHIVO   *
+      * ESTA DAÑADO O INCOMPLETO Y NO SE PROCESA NADA.               *
+      ***************************************************************
+       1050-VALIDAR-CONTROL.
+           MOVE ZEROS TO WS-VAL-CANT
+           MOVE ZEROS TO WS-VAL-MONTO
+           OPEN INPUT FICHERO-ENT
+           IF FS-ENTRADA NOT = 00
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           READ FICHERO-ENT
+           IF FS-ENTRADA-END OR NOT REG-ES-HEADER
+              CLOSE FICHERO-ENT
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           READ FICHERO-ENT
+           PERFORM 1060-VALIDAR-DETALLE
+              UNTIL FS-ENTRADA-END OR REG-ES-TRAILER
+           IF FS-ENTRADA-END
+              CLOSE FICHERO-ENT
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           IF WS-VAL-CANT NOT = T-CANT-REGISTROS OF REG-ENTRADA-TRAILER
+              OR WS-VAL-MONTO
+                 NOT = T-MONTO-CONTROL OF REG-ENTRADA-TRAILER
+              CLOSE FICHERO-ENT
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           CLOSE FICHERO-ENT.
+
+       1060-VALIDAR-DETALLE.
+           ADD 1 TO WS-VAL-CANT
+           ADD MONTO OF REG-ENTRADA TO WS-VAL-MONTO
+           READ FICHERO-ENT.
+
        1100-OPEN-ENT.
            OPEN INPUT FICHERO-ENT
            IF FS-ENTRADA NOT = 00
               PERFORM 3300-STOP-PROGRAM
+           END-IF
+      * EL ENCABEZADO YA FUE VALIDADO EN 1050-VALIDAR-CONTROL; LO
+      * DESCARTAMOS AQUI PARA QUE WS-NUM-REGISTRO SOLO CUENTE DETALLES.
+           READ FICHERO-ENT
+           IF FS-ENTRADA-END OR NOT REG-ES-HEADER
+              CLOSE FICHERO-ENT
+              PERFORM 3300-STOP-PROGRAM
            END-IF.
        1200-OPEN-ERROR.
-           OPEN OUTPUT ERROR-FICH
+      * SI EL PROCESO SE REINICIA A PARTIR DE UN COMMIT ANTERIOR, LOS
+      * ERRORES YA REGISTRADOS EN LA CORRIDA PREVIA NO SE DEBEN PERDER.
+           IF WS-REG-REINICIO > 0
+              OPEN EXTEND ERROR-FICH
+           ELSE
+              OPEN OUTPUT ERROR-FICH
+           END-IF
            IF FS-ERROR NOT = 00
               CLOSE FICHERO-ENT
               PERFORM 3300-STOP-PROGRAM
            END-IF.
 
+       1250-OPEN-REPORTE.
+           OPEN OUTPUT REPORTE-FICH
+           IF FS-REPORTE NOT = 00
+              CLOSE FICHERO-ENT
+              CLOSE ERROR-FICH
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
        1300-LEN-HOST.
       * LONGITUD DE LAS VARIABLES HOST CLIENTE.
            MOVE 22 TO CBU-CLIENTE-LEN OF DCLCLIENTE
@@ -127,12 +380,67 @@
            MOVE 22 TO CBU-EMISOR-LEN OF DCLTRANSACCION
            MOVE 22 TO CBU-RECEPTOR-LEN OF DCLTRANSACCION.
 
+      ***************************************************************
+      * RECUPERAMOS EL PUNTO DE REINICIO DE TRX.CONTROL_PROCESO. SI  *
+      * NO EXISTE TODAVIA UN REGISTRO DE CONTROL PARA EL PROGRAMA SE *
+      * LO INICIALIZA. SI EXISTE UN REINICIO PENDIENTE, DESCARTAMOS  *
+      * DE FICHERO-ENT LOS REGISTROS YA CONFIRMADOS EN LA CORRIDA    *
+      * ANTERIOR PARA NO VOLVER A PROCESARLOS.                       *
+      ***************************************************************
+       1400-RECUPERAR-CONTROL.
+           MOVE WS-PROGRAMA TO NOM-PROGRAMA OF DCLCONTROL
+           EXEC SQL
+                SELECT ULT_REG_COMMIT, ULT_REG_ERROR
+                INTO :DCLCONTROL.ULT-REG-COMMIT,
+                     :DCLCONTROL.ULT-REG-ERROR
+                FROM TRX.CONTROL_PROCESO
+                WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE ULT-REG-COMMIT OF DCLCONTROL TO WS-REG-REINICIO
+                 MOVE ULT-REG-ERROR OF DCLCONTROL
+                   TO WS-REG-REINICIO-ERR
+              WHEN 100
+                 MOVE ZEROS TO WS-REG-REINICIO
+                 MOVE ZEROS TO WS-REG-REINICIO-ERR
+                 EXEC SQL
+                      INSERT INTO TRX.CONTROL_PROCESO
+                             (NOM_PROGRAMA, ULT_REG_COMMIT,
+                              ULT_REG_ERROR, ESTADO_PROCESO)
+                      VALUES (:DCLCONTROL.NOM-PROGRAMA, 0, 0, 'P')
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 DISPLAY WS-ERROR-NCONTROL
+                 EXEC SQL ROLLBACK END-EXEC
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE
+           IF WS-REG-REINICIO > 0
+              PERFORM 1500-SALTAR-PROCESADOS
+                 UNTIL WS-NUM-REGISTRO >= WS-REG-REINICIO
+                    OR FS-ENTRADA-END
+                    OR REG-ES-TRAILER
+           END-IF.
+
+       1500-SALTAR-PROCESADOS.
+           READ FICHERO-ENT
+           IF NOT FS-ENTRADA-END
+              ADD 1 TO WS-NUM-REGISTRO
+           END-IF.
+
        2000-PROCESAMIENTO.
            MOVE 'N' TO WS-ERROR
+           ADD 1 TO WS-NUM-REGISTRO
+           ADD 1 TO WS-TOT-LEIDOS
            PERFORM 2100-CBU-EXISTEN
            IF WS-ERROR-N
               PERFORM 2200-VALIDAR-FECHA
            END-IF
+           IF WS-ERROR-N
+              PERFORM 2210-VALIDAR-HORA
+           END-IF
            IF WS-ERROR-N
               PERFORM 2300-VERIFICAR-CATEGORIA-SALDO
            END-IF
@@ -148,27 +456,176 @@
            IF WS-ERROR-N
              PERFORM 2700-AGREGAR-SALDO-RECEPTOR
            END-IF
+           IF WS-ERROR-N
+              PERFORM 2960-ACUMULAR-ACEPTADO
+           ELSE
+              PERFORM 2950-ACUMULAR-RECHAZO
+           END-IF
+           PERFORM 2900-COMMIT-PUNTO
            READ FICHERO-ENT.
+
+      ***************************************************************
+      * ACUMULA LOS TOTALES DE CONTROL DE TRANSACCIONES RECHAZADAS,  *
+      * DESGLOSADOS POR EL MOTIVO QUE QUEDO EN E-RAZON.              *
+      ***************************************************************
+       2950-ACUMULAR-RECHAZO.
+           ADD 1 TO WS-TOT-RECHAZADOS
+           EVALUATE TRUE
+              WHEN E-RAZON = 'CBU INEXISTENTE.'
+                 ADD 1 TO WS-TOT-R-CBU-INEX
+              WHEN E-RAZON = 'CBU FORMATO INVALIDO'
+                 ADD 1 TO WS-TOT-R-CBU-FORMATO
+              WHEN E-RAZON = 'TRANSFERENCIA A LA MISMA CUENTA'
+                 ADD 1 TO WS-TOT-R-AUTOTRANSF
+              WHEN E-RAZON = 'FECHA INVALIDA'
+                 ADD 1 TO WS-TOT-R-FECHA
+              WHEN E-RAZON = 'HORA INVALIDA'
+                 ADD 1 TO WS-TOT-R-HORA
+              WHEN E-RAZON = 'SALDO INSUFICIENTE'
+                 ADD 1 TO WS-TOT-R-SALDO
+              WHEN E-RAZON = 'CATEGORIA INCORRECTA'
+                 ADD 1 TO WS-TOT-R-CATEGORIA
+              WHEN E-RAZON = 'LIMITE DIARIO EXCEDIDO'
+                 ADD 1 TO WS-TOT-R-LIMITE
+              WHEN E-RAZON = 'MONEDA NO COINCIDE'
+                 ADD 1 TO WS-TOT-R-MONEDA
+              WHEN E-RAZON(1:29) = 'ERROR NO CONTROLADO, CODIGO: '
+                 ADD 1 TO WS-TOT-R-SQLERROR
+              WHEN OTHER
+                 ADD 1 TO WS-TOT-R-OTROS
+           END-EVALUATE.
+
+      ***************************************************************
+      * ACUMULA LOS TOTALES DE CONTROL DE TRANSACCIONES ACEPTADAS, EL*
+      * MONTO TRANSFERIDO Y LA COMISION COBRADA POR CATEGORIA.       *
+      ***************************************************************
+       2960-ACUMULAR-ACEPTADO.
+           ADD 1 TO WS-TOT-ACEPTADOS
+           ADD MONTO OF REG-ENTRADA TO WS-TOT-MONTO-TRANSF
+           ADD WS-COMISION TO WS-TOT-COMISION
+           PERFORM 2965-ACUMULAR-CATEGORIA.
+
+       2965-ACUMULAR-CATEGORIA.
+           SET WS-IDX-CAT TO 1
+           SEARCH WS-CAT-ENTRADA
+              AT END
+                 PERFORM 2967-ALTA-CATEGORIA
+              WHEN WS-CAT-CODIGO(WS-IDX-CAT) = CATEGORIA OF DCLCLIENTE
+                 PERFORM 2968-SUMAR-CATEGORIA
+           END-SEARCH.
+
+       2967-ALTA-CATEGORIA.
+           IF WS-CANT-CAT-USADAS < 10
+              ADD 1 TO WS-CANT-CAT-USADAS
+              SET WS-IDX-CAT TO WS-CANT-CAT-USADAS
+              MOVE CATEGORIA OF DCLCLIENTE TO WS-CAT-CODIGO(WS-IDX-CAT)
+              MOVE ZEROS TO WS-CAT-CANT(WS-IDX-CAT)
+              MOVE ZEROS TO WS-CAT-MONTO(WS-IDX-CAT)
+              MOVE ZEROS TO WS-CAT-COMISION(WS-IDX-CAT)
+              PERFORM 2968-SUMAR-CATEGORIA
+           END-IF.
+
+       2968-SUMAR-CATEGORIA.
+           ADD 1 TO WS-CAT-CANT(WS-IDX-CAT)
+           ADD MONTO OF REG-ENTRADA TO WS-CAT-MONTO(WS-IDX-CAT)
+           ADD WS-COMISION TO WS-CAT-COMISION(WS-IDX-CAT).
+
+      ***************************************************************
+      * PUNTO DE COMMIT: CADA WS-COMMIT-CADA REGISTROS PROCESADOS SE *
+      * CONFIRMA LA UNIDAD DE TRABAJO Y SE ACTUALIZA EL PUNTO DE     *
+      * REINICIO EN TRX.CONTROL_PROCESO, PARA QUE UN REINICIO LUEGO  *
+      * DE UN ABEND NO VUELVA A PROCESAR LO YA CONFIRMADO.           *
+      ***************************************************************
+       2900-COMMIT-PUNTO.
+           ADD 1 TO WS-CONT-COMMIT
+           IF WS-CONT-COMMIT >= WS-COMMIT-CADA
+              EXEC SQL COMMIT END-EXEC
+              MOVE WS-NUM-REGISTRO TO ULT-REG-COMMIT OF DCLCONTROL
+              MOVE WS-NUM-ERRORES TO ULT-REG-ERROR OF DCLCONTROL
+              EXEC SQL
+                   UPDATE TRX.CONTROL_PROCESO
+                   SET ULT_REG_COMMIT = :DCLCONTROL.ULT-REG-COMMIT,
+                       ULT_REG_ERROR = :DCLCONTROL.ULT-REG-ERROR,
+                       ESTADO_PROCESO = 'P'
+                   WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+              MOVE ZEROS TO WS-CONT-COMMIT
+           END-IF.
       *****************************************************************
       * VALIDAMOS QUE EL CBU DE AMBAS PARTES EXISTAN.                 *
       *****************************************************************
        2100-CBU-EXISTEN.
-           PERFORM 2110-VERF-EMISOR
+           MOVE 'N' TO WS-CLIENTE-BAJA
+           PERFORM 2105-VALIDAR-FORMATO-CBU
            IF WS-ERROR-N
-              PERFORM 2120-VERF-RECEPTOR
+              PERFORM 2106-VALIDAR-AUTOTRANSFERENCIA
            END-IF
-           IF WS-ERROR-S
+           IF WS-ERROR-N
+              PERFORM 2110-VERF-EMISOR
+              IF WS-ERROR-N
+                 PERFORM 2120-VERF-RECEPTOR
+              END-IF
+              IF WS-ERROR-S
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 IF WS-CLIENTE-BAJA-S
+                    MOVE 'CLIENTE DADO DE BAJA' TO E-RAZON
+                 ELSE
+                    MOVE 'CBU INEXISTENTE.' TO E-RAZON
+                 END-IF
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
+              END-IF
+           END-IF.
+
+      ***************************************************************
+      * VALIDAMOS EL DIGITO VERIFICADOR DE AMBOS CBU ANTES DE TOCAR  *
+      * LA BASE DE DATOS, PARA NO GASTAR UN ACCESO A TRX.CLIENTE CON *
+      * UN CBU QUE NI SIQUIERA TIENE UN FORMATO VALIDO.              *
+      ***************************************************************
+       2105-VALIDAR-FORMATO-CBU.
+           CALL WS-SVERICBU USING CBU-EMISOR OF REG-ENTRADA,
+                                   WS-VALIDAR
+           IF WS-VALIDAR-N
               PERFORM 2800-CAMBIAR-DATOS-ERROR
-              MOVE 'CBU INEXISTENTE.' TO E-RAZON
-              WRITE REG-ERROR
+              MOVE 'CBU FORMATO INVALIDO' TO E-RAZON
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
+              MOVE 'S' TO WS-ERROR
+           END-IF
+           IF WS-ERROR-N
+              CALL WS-SVERICBU USING CBU-RECEPTOR OF REG-ENTRADA,
+                                      WS-VALIDAR
+              IF WS-VALIDAR-N
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'CBU FORMATO INVALIDO' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
+                 MOVE 'S' TO WS-ERROR
+              END-IF
            END-IF.
+
+      ***************************************************************
+      * RECHAZAMOS LAS TRANSFERENCIAS DONDE EL CBU EMISOR Y EL      *
+      * RECEPTOR SON EL MISMO, ANTES DE IR A BUSCARLOS A LA BASE.   *
+      ***************************************************************
+       2106-VALIDAR-AUTOTRANSFERENCIA.
+           IF CBU-EMISOR OF REG-ENTRADA = CBU-RECEPTOR OF REG-ENTRADA
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE 'TRANSFERENCIA A LA MISMA CUENTA' TO E-RAZON
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
        2110-VERF-EMISOR.
            MOVE CBU-EMISOR OF REG-ENTRADA
                            TO CBU-CLIENTE-TEXT OF DCLCLIENTE
            DISPLAY CBU-CLIENTE OF DCLCLIENTE
            EXEC SQL
-                SELECT SALDO
-                INTO :DCLCLIENTE.SALDO :IND-NULL
+                SELECT SALDO, ESTADO_CLIENTE
+                INTO :DCLCLIENTE.SALDO :IND-NULL,
+                     :DCLCLIENTE.ESTADO-CLIENTE
                 FROM TRX.CLIENTE
                 WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
            END-EXEC
@@ -178,10 +635,15 @@
               MOVE WS-ERROR-NCONTROL TO E-RAZON
               MOVE '2110' TO E-PARRAFO
               MOVE 'S' TO WS-ERROR
-              WRITE REG-ERROR
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
            END-IF
            IF IND-NULL = -1
               MOVE 'S' TO WS-ERROR
+           END-IF
+           IF WS-ERROR-N AND ESTADO-CLIENTE OF DCLCLIENTE = 'B'
+              MOVE 'S' TO WS-CLIENTE-BAJA
+              MOVE 'S' TO WS-ERROR
            END-IF.
 
        2120-VERF-RECEPTOR.
@@ -199,10 +661,44 @@
               MOVE SQLCODE TO WS-ENC-CODE
               MOVE WS-ERROR-NCONTROL TO E-RAZON
               MOVE '2120' TO E-PARRAFO
-              WRITE REG-ERROR
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
            END-IF
            IF NUMERO-REG = 0
               MOVE 'S' TO WS-ERROR
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2125-VERF-RECEPTOR-ESTADO
+           END-IF.
+
+      ***************************************************************
+      * EL COUNT(*) DE ARRIBA YA CONFIRMO QUE EL CBU RECEPTOR EXISTE; *
+      * ESTA CONSULTA APARTE TRAE SU ESTADO_CLIENTE PARA RECHAZAR LAS *
+      * TRANSFERENCIAS A UNA CUENTA DADA DE BAJA (VER 2320-DAR-BAJA-  *
+      * CLIENTE EN PMNTCLI). NO ESCRIBE SU PROPIO RECHAZO: SOLO       *
+      * MARCA WS-CLIENTE-BAJA Y DEJA QUE 2100-CBU-EXISTEN ESCRIBA LA  *
+      * RAZON CORRECTA UNA UNICA VEZ, IGUAL QUE YA HACE CON EL CBU    *
+      * INEXISTENTE.                                                 *
+      ***************************************************************
+       2125-VERF-RECEPTOR-ESTADO.
+           EXEC SQL
+                SELECT ESTADO_CLIENTE
+                INTO :DCLCLIENTE.ESTADO-CLIENTE
+                FROM TRX.CLIENTE
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2125' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
+              MOVE 'S' TO WS-ERROR
+           END-IF
+           IF WS-ERROR-N AND ESTADO-CLIENTE OF DCLCLIENTE = 'B'
+              MOVE 'S' TO WS-CLIENTE-BAJA
+              MOVE 'S' TO WS-ERROR
            END-IF.
 
       ***************************************************************
@@ -217,10 +713,26 @@
               DISPLAY 'FECHA INVALIDA'
               PERFORM 2800-CAMBIAR-DATOS-ERROR
               MOVE 'FECHA INVALIDA' TO E-RAZON
-              WRITE REG-ERROR
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
               MOVE 'S' TO WS-ERROR
            END-IF.
 
+      ***************************************************************
+      * VALIDAMOS LA HORA DE LA TRANSACCION (FORMATO HH:MM:SS Y     *
+      * RANGO HORARIO), YA QUE 2200-VALIDAR-FECHA SOLO CUBRE LA     *
+      * PARTE DE FECHA DE FECHA-HORA.                                *
+      ***************************************************************
+       2210-VALIDAR-HORA.
+           CALL WS-SVERHORA USING HORA OF REG-ENTRADA, WS-VALIDAR
+           IF WS-VALIDAR-N
+              DISPLAY 'HORA INVALIDA'
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE 'HORA INVALIDA' TO E-RAZON
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
+              MOVE 'S' TO WS-ERROR
+           END-IF.
 
       ***************************************************************
       * VERIFICAMOS LA CATEGORIA Y SI POSEE SALDO SUFICIENTE        *
@@ -231,8 +743,9 @@
            MOVE CBU-EMISOR OF REG-ENTRADA
                            TO CBU-CLIENTE-TEXT OF DCLCLIENTE
            EXEC SQL
-             SELECT SALDO, CATEGORIA
-             INTO :DCLCLIENTE.SALDO, :DCLCLIENTE.CATEGORIA
+             SELECT SALDO, CATEGORIA, MONEDA
+             INTO :DCLCLIENTE.SALDO, :DCLCLIENTE.CATEGORIA,
+                  :DCLCLIENTE.MONEDA
              FROM TRX.CLIENTE
              WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
            END-EXEC
@@ -242,69 +755,243 @@
               MOVE SQLCODE TO WS-ENC-CODE
               MOVE WS-ERROR-NCONTROL TO E-RAZON
               MOVE '2300' TO E-PARRAFO
-              WRITE REG-ERROR
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
               MOVE 'S' TO WS-ERROR
            ELSE
-      * VERIFICAMOS LA CATEGORIA DEL CLIENTE: PLATINUM 0.01% DE COMISION
-      * POR TRANSACCION, COMUN 0.03% POR TRANSACCION
-              EVALUATE CATEGORIA OF DCLCLIENTE
-               WHEN 'P'
-                  COMPUTE
-                     WS-COMISION = MONTO OF REG-ENTRADA * 0.01
-                  END-COMPUTE
-                  COMPUTE
-                     WS-MONTO-TOTAL = MONTO OF REG-ENTRADA + WS-COMISION
-                  END-COMPUTE
-               WHEN 'C'
-                  COMPUTE
-                     WS-COMISION = MONTO OF REG-ENTRADA * 0.03
-                  END-COMPUTE
-                  COMPUTE
-                     WS-MONTO-TOTAL = MONTO OF REG-ENTRADA + WS-COMISION
-                  END-COMPUTE
-               WHEN OTHER
-                  DISPLAY 'OTHER'
-                  PERFORM 2800-CAMBIAR-DATOS-ERROR
-                  MOVE 'CATEGORIA INCORRECTA' TO E-RAZON
-                  WRITE REG-ERROR
-                  MOVE 'S' TO WS-ERROR
-               END-EVALUATE
+              PERFORM 2302-VERIFICAR-MONEDA
+              IF WS-ERROR-N
+                 PERFORM 2310-LEER-TASA-COMISION
+              END-IF
+              IF WS-ERROR-N
+                 PERFORM 2320-VERIFICAR-LIMITE-DIARIO
+              END-IF
       * CONSERVAMOS LOS VALORES DE WS-COMISION Y WS-MONTO-TOTAL PARA
       * EL INSERT.
       * VERIFICAMOS QUE SI EL MONTO + COMISION DE LA TRX
       * SEA MENOR A LO QUE POSEE EL CLIENTE.
-              IF WS-MONTO-TOTAL > SALDO OF DCLCLIENTE
+              IF WS-ERROR-N AND WS-MONTO-TOTAL > SALDO OF DCLCLIENTE
                  DISPLAY 'MONTO INSUFICIENTE'
                  PERFORM 2800-CAMBIAR-DATOS-ERROR
                  MOVE 'SALDO INSUFICIENTE' TO E-RAZON
-                 WRITE REG-ERROR
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
                  MOVE 'S' TO WS-ERROR
               END-IF
            END-IF.
 
+      ***************************************************************
+      * VERIFICAMOS QUE LA MONEDA DECLARADA EN LA TRANSFERENCIA SEA  *
+      * LA MISMA QUE LA DE LA CUENTA EMISORA (YA LEIDA MAS ARRIBA EN *
+      * DCLCLIENTE) Y LA DE LA CUENTA RECEPTORA, PARA NO NETEAR UNA  *
+      * TRANSFERENCIA EN PESOS CONTRA UNA CUENTA EN DOLARES.         *
+      ***************************************************************
+       2302-VERIFICAR-MONEDA.
+           MOVE CBU-RECEPTOR OF REG-ENTRADA
+                             TO CBU-CLIENTE-TEXT OF DCLCLIENTE
+           EXEC SQL
+                SELECT MONEDA
+                INTO :DCLAUXILIAR.REC-MONEDA
+                FROM TRX.CLIENTE
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           MOVE CBU-EMISOR OF REG-ENTRADA
+                           TO CBU-CLIENTE-TEXT OF DCLCLIENTE
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2302' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
+              MOVE 'S' TO WS-ERROR
+           ELSE
+              IF MONEDA OF DCLCLIENTE NOT = REC-MONEDA OF DCLAUXILIAR
+                 OR MONEDA OF DCLCLIENTE NOT = MONEDA OF REG-ENTRADA
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'MONEDA NO COINCIDE' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
+                 MOVE 'S' TO WS-ERROR
+              END-IF
+           END-IF.
+
+      ***************************************************************
+      * BUSCAMOS EL PORCENTAJE DE COMISION VIGENTE PARA LA CATEGORIA *
+      * DEL CLIENTE EN TRX.TASA_COMISION, EN LUGAR DE TENERLO        *
+      * HARDCODEADO. ASI LA MESA DE PRODUCTO PUEDE DAR DE ALTA O     *
+      * MODIFICAR TASAS SIN NECESITAR UN RECOMPILE DE ESTE PROGRAMA. *
+      ***************************************************************
+       2310-LEER-TASA-COMISION.
+           MOVE CATEGORIA OF DCLCLIENTE TO CATEGORIA OF DCLTASA
+           EXEC SQL
+                SELECT PORCENTAJE, LIMITE_DIARIO
+                INTO :DCLTASA.PORCENTAJE, :DCLTASA.LIMITE-DIARIO
+                FROM TRX.TASA_COMISION
+                WHERE CATEGORIA = :DCLTASA.CATEGORIA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 COMPUTE WS-COMISION =
+                         MONTO OF REG-ENTRADA * PORCENTAJE OF DCLTASA
+                 END-COMPUTE
+                 COMPUTE WS-MONTO-TOTAL =
+                         MONTO OF REG-ENTRADA + WS-COMISION
+                 END-COMPUTE
+              WHEN 100
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'CATEGORIA INCORRECTA' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
+                 MOVE 'S' TO WS-ERROR
+              WHEN OTHER
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2310' TO E-PARRAFO
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
+                 MOVE 'S' TO WS-ERROR
+           END-EVALUATE.
+
+      ***************************************************************
+      * TOPE DIARIO POR CATEGORIA: SUMAMOS LO YA ACREDITADO EN EL    *
+      * DIA (SEGUN LA FECHA DE LA PROPIA TRANSACCION, NO LA FECHA    *
+      * DEL SISTEMA, PARA QUE EL REPROCESO DE UN BACKLOG ATRASADO NO *
+      * COMPARE CONTRA EL DIA EQUIVOCADO) POR EL CBU EMISOR, Y LO    *
+      * COMPARAMOS CONTRA LA TRANSACCION ACTUAL. LIMITE_DIARIO EN    *
+      * CERO SIGNIFICA QUE LA CATEGORIA NO TIENE TOPE CONFIGURADO.   *
+      ***************************************************************
+       2320-VERIFICAR-LIMITE-DIARIO.
+           MOVE FECHA-ANIO OF REG-ENTRADA TO WS-TSI-ANIO
+           MOVE FECHA-MES OF REG-ENTRADA  TO WS-TSI-MES
+           MOVE FECHA-DIA OF REG-ENTRADA  TO WS-TSI-DIA
+           MOVE FECHA-ANIO OF REG-ENTRADA TO WS-TSF-ANIO
+           MOVE FECHA-MES OF REG-ENTRADA  TO WS-TSF-MES
+           MOVE FECHA-DIA OF REG-ENTRADA  TO WS-TSF-DIA
+           EXEC SQL
+                SELECT COALESCE(SUM(MONTO_TOTAL), 0)
+                INTO :DCLAUXILIAR.ACUM-DIARIO
+                FROM TRX.TRANSACCION
+                WHERE CBU_EMISOR = :DCLCLIENTE.CBU-CLIENTE
+                  AND DIA_HORA BETWEEN :WS-TS-DIA-INI AND :WS-TS-DIA-FIN
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2320' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
+              MOVE 'S' TO WS-ERROR
+           ELSE
+              IF LIMITE-DIARIO OF DCLTASA > 0
+                 COMPUTE WS-ACUM-TOTAL-DIA =
+                         ACUM-DIARIO OF DCLAUXILIAR + WS-MONTO-TOTAL
+                 END-COMPUTE
+                 IF WS-ACUM-TOTAL-DIA > LIMITE-DIARIO OF DCLTASA
+                    PERFORM 2800-CAMBIAR-DATOS-ERROR
+                    MOVE 'LIMITE DIARIO EXCEDIDO' TO E-RAZON
+                    PERFORM 2805-ESCRIBIR-ERROR
+                    PERFORM 2820-AUDITAR-RECHAZO
+                    MOVE 'S' TO WS-ERROR
+                 END-IF
+              END-IF
+           END-IF.
+
       **********************************************************
-      * GENERAMOS UN ID PARA LA TRANSACCION DONDE SI NO        *
-      * EXISTE SE INGRESARA COMO ID = 1.                       *
+      * ASIGNAMOS EL PROXIMO ID_TRX DEL BLOQUE RESERVADO EN      *
+      * WORKING STORAGE. SI EL BLOQUE SE AGOTO, RESERVAMOS UNO   *
+      * NUEVO (2405) ANTES DE ENTREGAR EL ID.                    *
       **********************************************************
        2400-GENERAR-ID-TRX.
+           IF WS-ID-RESERVADOS = 0
+              PERFORM 2405-RESERVAR-BLOQUE-ID
+           END-IF
+           IF WS-ERROR-N
+              MOVE WS-ID-SIGUIENTE TO ID-TRX OF DCLTRANSACCION
+              ADD 1 TO WS-ID-SIGUIENTE
+              SUBTRACT 1 FROM WS-ID-RESERVADOS
+           END-IF.
+
+      **********************************************************
+      * RESERVAMOS UN BLOQUE DE WS-COMMIT-CADA IDS DE UNA SOLA   *
+      * VEZ CONTRA TRX.CONTROL_ID, EN LUGAR DE TOMAR EL LOCK DE  *
+      * ESA FILA EN CADA REGISTRO ACEPTADO. EL LOCK SE LIBERA    *
+      * RECIEN CON EL PROXIMO COMMIT REAL DE 2900-COMMIT-PUNTO   *
+      * (O EL COMMIT FINAL SI EL LOTE TERMINA ANTES): NO HACEMOS *
+      * COMMIT PROPIO AQUI, PORQUE ESTE PARRAFO PUEDE EJECUTARSE *
+      * EN CUALQUIER PUNTO DEL LOTE (LOS RECHAZOS NO CONSUMEN ID *
+      * DEL BLOQUE, ASI QUE EL AGOTAMIENTO DEL BLOQUE Y EL PUNTO *
+      * DE COMMIT DE 2900 NO QUEDAN SINCRONIZADOS); UN COMMIT    *
+      * PROPIO PODRIA CONFIRMAR DATOS DE NEGOCIO TODAVIA NO       *
+      * REFLEJADOS EN ULT_REG_COMMIT DE TRX.CONTROL_PROCESO Y    *
+      * PROVOCAR UNA DOBLE CONTABILIZACION SI LA CORRIDA ABENDA  *
+      * ANTES DEL PROXIMO COMMIT REAL. AUN SIN ESE COMMIT PROPIO, *
+      * COMO EL LOCK SE TOMA UNA SOLA VEZ CADA WS-COMMIT-CADA     *
+      * REGISTROS ACEPTADOS EN LUGAR DE EN CADA REGISTRO, LA      *
+      * FRECUENCIA DE CONTENCION ENTRE CORRIDAS EN PARALELO BAJA  *
+      * EN LA MISMA PROPORCION.                                   *
+      **********************************************************
+       2405-RESERVAR-BLOQUE-ID.
+           MOVE 'TRANSACCION' TO NOM-TABLA OF DCLSECUENCIA
            EXEC SQL
-             SELECT MAX(ID_TRX)
-             INTO :DCLTRANSACCION.ID-TRX :IND-NULL
-             FROM TRX.TRANSACCION
+                UPDATE TRX.CONTROL_ID
+                SET ULT_ID = ULT_ID + :WS-COMMIT-CADA
+                WHERE NOM_TABLA = :DCLSECUENCIA.NOM-TABLA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2410-LEER-ULT-ID
+                 IF WS-ERROR-N
+                    COMPUTE WS-ID-SIGUIENTE =
+                            ULT-ID OF DCLSECUENCIA - WS-COMMIT-CADA + 1
+                    MOVE WS-COMMIT-CADA TO WS-ID-RESERVADOS
+                 END-IF
+              WHEN 100
+                 MOVE WS-COMMIT-CADA TO ULT-ID OF DCLSECUENCIA
+                 EXEC SQL
+                      INSERT INTO TRX.CONTROL_ID (NOM_TABLA, ULT_ID)
+                      VALUES (:DCLSECUENCIA.NOM-TABLA,
+                              :WS-COMMIT-CADA)
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    PERFORM 2800-CAMBIAR-DATOS-ERROR
+                    MOVE SQLCODE TO WS-ENC-CODE
+                    MOVE WS-ERROR-NCONTROL TO E-RAZON
+                    MOVE '2401' TO E-PARRAFO
+                    PERFORM 2805-ESCRIBIR-ERROR
+                    PERFORM 2820-AUDITAR-RECHAZO
+                    MOVE 'S' TO WS-ERROR
+                 ELSE
+                    MOVE 1 TO WS-ID-SIGUIENTE
+                    MOVE WS-COMMIT-CADA TO WS-ID-RESERVADOS
+                 END-IF
+              WHEN OTHER
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2400' TO E-PARRAFO
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
+                 MOVE 'S' TO WS-ERROR
+           END-EVALUATE.
+
+       2410-LEER-ULT-ID.
+           EXEC SQL
+                SELECT ULT_ID
+                INTO :DCLSECUENCIA.ULT-ID
+                FROM TRX.CONTROL_ID
+                WHERE NOM_TABLA = :DCLSECUENCIA.NOM-TABLA
            END-EXEC
            IF SQLCODE NOT = 0
               PERFORM 2800-CAMBIAR-DATOS-ERROR
               MOVE SQLCODE TO WS-ENC-CODE
               MOVE WS-ERROR-NCONTROL TO E-RAZON
-              MOVE '2400' TO E-PARRAFO
-              WRITE REG-ERROR
+              MOVE '2410' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
               MOVE 'S' TO WS-ERROR
-           ELSE
-              IF IND-NULL = -1
-                 MOVE 1 TO ID-TRX OF DCLTRANSACCION
-              ELSE
-                 ADD 1 TO ID-TRX OF DCLTRANSACCION
-              END-IF
            END-IF.
       *********************************************************
       * DESCONTAR EL MONTO TRANSFERIDO + LA COMISION DEL      *
@@ -324,7 +1011,8 @@
               MOVE SQLCODE TO WS-ENC-CODE
               MOVE WS-ERROR-NCONTROL TO E-RAZON
               MOVE '2500' TO E-PARRAFO
-              WRITE REG-ERROR
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
               MOVE 'S' TO WS-ERROR
            ELSE
               SUBTRACT WS-MONTO-TOTAL FROM SALDO OF DCLCLIENTE
@@ -339,7 +1027,8 @@
                  MOVE SQLCODE TO WS-ENC-CODE
                  MOVE WS-ERROR-NCONTROL TO E-RAZON
                  MOVE '2501' TO E-PARRAFO
-                 WRITE REG-ERROR
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
                  MOVE 'S' TO WS-ERROR
               END-IF
            END-IF.
@@ -355,21 +1044,24 @@
                      TO CBU-EMISOR-TEXT OF DCLTRANSACCION
            MOVE CBU-RECEPTOR OF FICHERO-ENT
                      TO CBU-RECEPTOR-TEXT OF DCLTRANSACCION
+           MOVE MONEDA OF REG-ENTRADA TO MONEDA OF DCLTRANSACCION
            EXEC SQL
              INSERT INTO TRX.TRANSACCION(
                     ID_TRX, DIA_HORA,MONTO,COMISION,
-                    CBU_EMISOR, CBU_RECEPTOR, MONTO_TOTAL)
+                    CBU_EMISOR, CBU_RECEPTOR, MONTO_TOTAL, MONEDA)
              VALUES (:DCLTRANSACCION.ID-TRX,
              :DCLTRANSACCION.DIA-HORA, :DCLTRANSACCION.MONTO,
              :DCLTRANSACCION.COMISION, :DCLTRANSACCION.CBU-EMISOR,
-             :DCLTRANSACCION.CBU-RECEPTOR, :DCLTRANSACCION.MONTO-TOTAL)
+             :DCLTRANSACCION.CBU-RECEPTOR, :DCLTRANSACCION.MONTO-TOTAL,
+             :DCLTRANSACCION.MONEDA)
            END-EXEC
            IF SQLCODE NOT = 0
               PERFORM 2800-CAMBIAR-DATOS-ERROR
               MOVE SQLCODE TO WS-ENC-CODE
               MOVE WS-ERROR-NCONTROL TO E-RAZON
               MOVE '2600' TO E-PARRAFO
-              WRITE REG-ERROR
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
               MOVE 'S' TO WS-ERROR
            END-IF.
       *********************************************************
@@ -389,7 +1081,8 @@
               MOVE SQLCODE TO WS-ENC-CODE
               MOVE WS-ERROR-NCONTROL TO E-RAZON
               MOVE '2701' TO E-PARRAFO
-              WRITE REG-ERROR
+              PERFORM 2805-ESCRIBIR-ERROR
+              PERFORM 2820-AUDITAR-RECHAZO
               MOVE 'S' TO WS-ERROR
            ELSE
               ADD MONTO OF REG-ENTRADA TO SALDO OF DCLCLIENTE
@@ -403,25 +1096,165 @@
                  MOVE SQLCODE TO WS-ENC-CODE
                  MOVE WS-ERROR-NCONTROL TO E-RAZON
                  MOVE '2702' TO E-PARRAFO
-                 WRITE REG-ERROR
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 PERFORM 2820-AUDITAR-RECHAZO
                  MOVE 'S' TO WS-ERROR
               END-IF
            END-IF.
 
       *********************************************************
-      * CARGAMOS EL CBU EMISOR Y RECEPTOR AL MENSAJE QUE      *
-      * ESCRIBIREMOS EN EL REPORTE DE ERRORES                 *
+      * CARGAMOS LOS DATOS DE LA TRANSACCION RECHAZADA AL     *
+      * REGISTRO DE ERRORES (CBU, FECHA-HORA Y MONTO), PARA   *
+      * QUE EL PROPIO ARCHIVO DE ERRORES SIRVA COMO FUENTE DE *
+      * REINGRESO SIN TENER QUE VOLVER AL FICHERO ORIGINAL.   *
       *********************************************************
        2800-CAMBIAR-DATOS-ERROR.
            MOVE CBU-EMISOR OF REG-ENTRADA TO E-CBU-EMISOR
-           MOVE CBU-RECEPTOR OF REG-ENTRADA TO E-CBU-RECEPTOR.
+           MOVE CBU-RECEPTOR OF REG-ENTRADA TO E-CBU-RECEPTOR
+           MOVE FECHA-HORA OF REG-ENTRADA TO E-FECHA-HORA
+           MOVE MONTO OF REG-ENTRADA TO E-MONTO
+           MOVE SPACES TO E-PARRAFO.
+
+      *********************************************************
+      * ESCRIBIMOS EL RECHAZO EN ERROR-FICH, PERO SOLO SI TODAVIA  *
+      * NO ESTABA ESCRITO DESDE UNA CORRIDA ANTERIOR: LOS PRIMEROS *
+      * WS-REG-REINICIO-ERR RECHAZOS DE ESTA CORRIDA SON LOS       *
+      * MISMOS QUE LA CORRIDA INTERRUMPIDA YA HABIA ESCRITO ANTES  *
+      * DE SU ULTIMO COMMIT, ASI QUE NO SE VUELVEN A GRABAR.       *
+      *********************************************************
+       2805-ESCRIBIR-ERROR.
+           ADD 1 TO WS-NUM-ERRORES
+           IF WS-NUM-ERRORES > WS-REG-REINICIO-ERR
+              WRITE REG-ERROR
+           END-IF.
+
+      ***************************************************************
+      * ADEMAS DE QUEDAR EN EL ARCHIVO DE ERRORES, CADA RECHAZO SE   *
+      * AUDITA EN TRX.AUDITORIA PARA QUE QUEDE UNA TRAZA CONSULTABLE *
+      * DESDE LA BASE SIN NECESIDAD DE IR A BUSCAR EL ARCHIVO PLANO. *
+      * UN ERROR AL AUDITAR NO INTERRUMPE EL PROCESAMIENTO DE LA     *
+      * CORRIDA: SE DEJA CONSTANCIA POR PANTALLA Y SE SIGUE, IGUAL   *
+      * QUE YA HACE VERIBCO CON SUS ERRORES NO CRITICOS.             *
+      ***************************************************************
+       2820-AUDITAR-RECHAZO.
+           MOVE E-CBU-EMISOR   TO AUD-CBU-EMISOR OF DCLAUXILIAR
+           MOVE E-CBU-RECEPTOR TO AUD-CBU-RECEPTOR OF DCLAUXILIAR
+           MOVE E-MONTO        TO AUD-MONTO OF DCLAUXILIAR
+           MOVE E-RAZON        TO AUD-RAZON OF DCLAUXILIAR
+           MOVE E-PARRAFO      TO AUD-PARRAFO OF DCLAUXILIAR
+           EXEC SQL
+                INSERT INTO TRX.AUDITORIA
+                       (CBU_EMISOR, CBU_RECEPTOR, MONTO, RAZON,
+                        PARRAFO, FECHA_HORA)
+                VALUES (:DCLAUXILIAR.AUD-CBU-EMISOR,
+                        :DCLAUXILIAR.AUD-CBU-RECEPTOR,
+                        :DCLAUXILIAR.AUD-MONTO,
+                        :DCLAUXILIAR.AUD-RAZON,
+                        :DCLAUXILIAR.AUD-PARRAFO,
+                        CURRENT TIMESTAMP)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL AUDITAR RECHAZO, CODESQL: ' SQLCODE
+           END-IF.
+
       ********************************************************
       * PARRAFOS PARA CERRAR EL PROGRAMA                     *
       ********************************************************
        3000-END-PROGRAM.
+           PERFORM 3100-COMMIT-FINAL
+           PERFORM 3200-GENERAR-REPORTE
            CLOSE FICHERO-ENT
            CLOSE ERROR-FICH
+           CLOSE REPORTE-FICH
            PERFORM 3300-STOP-PROGRAM.
 
+      ***************************************************************
+      * REPORTE DE TOTALES DE CONTROL DE FIN DE CORRIDA: LEIDOS,     *
+      * ACEPTADOS, RECHAZADOS DESGLOSADOS POR MOTIVO, MONTO TOTAL    *
+      * TRANSFERIDO Y COMISION COBRADA (TOTAL Y POR CATEGORIA).      *
+      ***************************************************************
+       3200-GENERAR-REPORTE.
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           WRITE REG-REPORTE FROM WS-REP-TITULO
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           MOVE 'REGISTROS LEIDOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-LEIDOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'REGISTROS ACEPTADOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-ACEPTADOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'REGISTROS RECHAZADOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-RECHAZADOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR CBU INEXISTENTE' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-CBU-INEX TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR CBU CON FORMATO INVALIDO'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-CBU-FORMATO TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR TRANSFERENCIA A LA MISMA CUENTA'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-AUTOTRANSF TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR FECHA INVALIDA' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-FECHA TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR HORA INVALIDA' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-HORA TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR SALDO INSUFICIENTE' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-SALDO TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR CATEGORIA INCORRECTA'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-CATEGORIA TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR LIMITE DIARIO EXCEDIDO'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-LIMITE TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR MONEDA NO COINCIDENTE'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-MONEDA TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR ERROR DE BASE DE DATOS'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-SQLERROR TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR OTROS MOTIVOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-OTROS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'MONTO TOTAL TRANSFERIDO' TO WS-RI-ETIQUETA
+           MOVE WS-TOT-MONTO-TRANSF TO WS-RI-VALOR
+           WRITE REG-REPORTE FROM WS-REP-IMPORTE
+           MOVE 'COMISION TOTAL COBRADA' TO WS-RI-ETIQUETA
+           MOVE WS-TOT-COMISION TO WS-RI-VALOR
+           WRITE REG-REPORTE FROM WS-REP-IMPORTE
+           PERFORM 3210-REPORTE-CATEGORIAS
+              VARYING WS-IDX-CAT FROM 1 BY 1
+              UNTIL WS-IDX-CAT > WS-CANT-CAT-USADAS
+           WRITE REG-REPORTE FROM WS-REP-GUIONES.
+
+       3210-REPORTE-CATEGORIAS.
+           MOVE WS-CAT-CODIGO(WS-IDX-CAT) TO WS-RCAT-CODIGO
+           MOVE WS-CAT-COMISION(WS-IDX-CAT) TO WS-RCAT-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CATEGORIA.
+
+      ***************************************************************
+      * COMMIT FINAL DE LA CORRIDA. EL PROCESO TERMINO SIN ABENDS,   *
+      * POR LO QUE EL PUNTO DE REINICIO SE DEJA EN CERO (NADA        *
+      * PENDIENTE) Y EL ESTADO PASA A COMPLETADO.                    *
+      ***************************************************************
+       3100-COMMIT-FINAL.
+           EXEC SQL COMMIT END-EXEC
+           EXEC SQL
+                UPDATE TRX.CONTROL_PROCESO
+                SET ULT_REG_COMMIT = 0,
+                    ESTADO_PROCESO = 'C'
+                WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC.
+
        3300-STOP-PROGRAM.
            STOP RUN.
