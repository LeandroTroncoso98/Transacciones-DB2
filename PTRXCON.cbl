@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTRXCON.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-FICH ASSIGN TO REPORTE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * REPORTE DE EXCEPCIONES DE CONCILIACION.
+       FD REPORTE-FICH RECORDING MODE IS F
+                       DATA RECORD IS REG-REPORTE.
+       01 REG-REPORTE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-REPORTE               PIC 99.
+
+      * CONTADORES DEL REPORTE.
+       77 WS-TOT-REVISADOS         PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-DESBALANCEADOS    PIC 9(9) COMP VALUE 0.
+
+      * LINEAS DEL REPORTE.
+       01 WS-REP-GUIONES           PIC X(80) VALUE ALL '-'.
+       01 WS-REP-TITULO.
+          05 FILLER                PIC X(22) VALUE SPACES.
+          05 FILLER                PIC X(36)
+                        VALUE 'REPORTE DE CONCILIACION - PTRXCON'.
+          05 FILLER                PIC X(22) VALUE SPACES.
+       01 WS-REP-CABECERA.
+          05 FILLER                PIC X(22) VALUE 'CBU'.
+          05 FILLER                PIC X(16) VALUE 'SALDO ACTUAL'.
+          05 FILLER                PIC X(16) VALUE 'SALDO ESPERADO'.
+          05 FILLER                PIC X(16) VALUE 'DIFERENCIA'.
+          05 FILLER                PIC X(10) VALUE SPACES.
+       01 WS-REP-DETALLE.
+          05 WS-RD-CBU             PIC X(22).
+          05 WS-RD-SALDO           PIC -(11)9.99.
+          05 WS-RD-ESPERADO        PIC -(11)9.99.
+          05 WS-RD-DIFERENCIA      PIC -(11)9.99.
+          05 FILLER                PIC X(9) VALUE SPACES.
+       01 WS-REP-CONTADOR.
+          05 WS-RC-ETIQUETA        PIC X(45).
+          05 WS-RC-VALOR           PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER                PIC X(24) VALUE SPACES.
+
+      * SQLCA Y DCLGEN DE LA TABLA CLIENTE Y TRANSACCION. TRXCLI SE
+      * REGENERO CON LA NUEVA COLUMNA SALDO_INICIAL (EL SALDO DE ALTA
+      * DEL CLIENTE, QUE NUNCA SE MODIFICA DESPUES) PARA PODER
+      * RECALCULAR EL SALDO ESPERADO A PARTIR DEL HISTORICO.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TRXCLI END-EXEC.
+           EXEC SQL BEGIN DECLARE SECTION
+           END-EXEC.
+       01 DCLAUX.
+          10 CREDITOS              PIC S9(15)V99 COMP-3.
+          10 DEBITOS               PIC S9(15)V99 COMP-3.
+       01 WS-ESPERADO              PIC S9(15)V99 COMP-3.
+       01 WS-DIFERENCIA            PIC S9(15)V99 COMP-3.
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+
+      *DECLARAMOS EL CURSOR QUE RECORRE TODOS LOS CLIENTES.
+           EXEC SQL DECLARE CUR_CLI CURSOR FOR
+                SELECT CBU_CLIENTE, SALDO, SALDO_INICIAL
+                FROM TRX.CLIENTE
+                ORDER BY CBU_CLIENTE
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INIT-PROGRAM
+           PERFORM 2000-PROCESAMIENTO
+           PERFORM 3000-END-PROGRAM.
+
+      ******************************************************************
+      * PARRAFO DE APERTURA DE ARCHIVOS E INICIACION DE VARIABLES.     *
+      ******************************************************************
+       1000-INIT-PROGRAM.
+           MOVE 22 TO CBU-CLIENTE-LEN OF DCLCLIENTE
+           OPEN OUTPUT REPORTE-FICH
+           IF FS-REPORTE NOT = 00
+              PERFORM 3300-STOP-PROGRAM
+           END-IF
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           WRITE REG-REPORTE FROM WS-REP-TITULO
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           WRITE REG-REPORTE FROM WS-REP-CABECERA
+           WRITE REG-REPORTE FROM WS-REP-GUIONES.
+
+      ***************************************************************
+      * RECORREMOS TODOS LOS CLIENTES Y, PARA CADA UNO, RECALCULAMOS *
+      * EL SALDO ESPERADO A PARTIR DE SALDO_INICIAL MAS EL NETO DE   *
+      * SUS MOVIMIENTOS EN TRX.TRANSACCION. SI NO COINCIDE CON EL    *
+      * SALDO ALMACENADO, LO DEJAMOS COMO EXCEPCION EN EL REPORTE.   *
+      ***************************************************************
+       2000-PROCESAMIENTO.
+           EXEC SQL OPEN CUR_CLI END-EXEC
+           EXEC SQL
+                FETCH CUR_CLI
+                INTO :DCLCLIENTE.CBU-CLIENTE,
+                     :DCLCLIENTE.SALDO,
+                     :DCLCLIENTE.SALDO-INICIAL
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR SQLCODE EN FETCH CUR_CLI: ' SQLCODE
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE
+           PERFORM 2100-VERIFICAR-CLIENTE UNTIL SQLCODE = 100
+           EXEC SQL CLOSE CUR_CLI END-EXEC.
+
+       2100-VERIFICAR-CLIENTE.
+           ADD 1 TO WS-TOT-REVISADOS
+           PERFORM 2200-SUMAR-MOVIMIENTOS
+           COMPUTE WS-ESPERADO =
+                   SALDO-INICIAL OF DCLCLIENTE + CREDITOS OF DCLAUX
+                                                - DEBITOS OF DCLAUX
+           END-COMPUTE
+           COMPUTE WS-DIFERENCIA = SALDO OF DCLCLIENTE - WS-ESPERADO
+           END-COMPUTE
+           IF WS-DIFERENCIA NOT = 0
+              ADD 1 TO WS-TOT-DESBALANCEADOS
+              PERFORM 2300-REPORTAR-EXCEPCION
+           END-IF
+           EXEC SQL
+                FETCH CUR_CLI
+                INTO :DCLCLIENTE.CBU-CLIENTE,
+                     :DCLCLIENTE.SALDO,
+                     :DCLCLIENTE.SALDO-INICIAL
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR SQLCODE EN FETCH CUR_CLI: ' SQLCODE
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE.
+
+      ***************************************************************
+      * TOTAL ACREDITADO (COMO RECEPTOR) Y DEBITADO (COMO EMISOR,    *
+      * MONTO_TOTAL INCLUYE LA COMISION) DE ESTE CBU EN EL HISTORICO.*
+      * COALESCE CUBRE EL CASO DE UN CLIENTE SIN MOVIMIENTOS.        *
+      ***************************************************************
+       2200-SUMAR-MOVIMIENTOS.
+           EXEC SQL
+                SELECT COALESCE(SUM(MONTO), 0)
+                INTO :DCLAUX.CREDITOS
+                FROM TRX.TRANSACCION
+                WHERE CBU_RECEPTOR = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           EXEC SQL
+                SELECT COALESCE(SUM(MONTO_TOTAL), 0)
+                INTO :DCLAUX.DEBITOS
+                FROM TRX.TRANSACCION
+                WHERE CBU_EMISOR = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC.
+
+       2300-REPORTAR-EXCEPCION.
+           MOVE CBU-CLIENTE-TEXT OF DCLCLIENTE TO WS-RD-CBU
+           MOVE SALDO OF DCLCLIENTE TO WS-RD-SALDO
+           MOVE WS-ESPERADO TO WS-RD-ESPERADO
+           MOVE WS-DIFERENCIA TO WS-RD-DIFERENCIA
+           WRITE REG-REPORTE FROM WS-REP-DETALLE.
+
+      ********************************************************
+      * PARRAFOS PARA CERRAR EL PROGRAMA                     *
+      ********************************************************
+       3000-END-PROGRAM.
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           MOVE 'CLIENTES REVISADOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-REVISADOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'CLIENTES DESBALANCEADOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-DESBALANCEADOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           CLOSE REPORTE-FICH
+           PERFORM 3300-STOP-PROGRAM.
+
+       3300-STOP-PROGRAM.
+           STOP RUN.
