@@ -0,0 +1,559 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PMNTBCO.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-ENT ASSIGN TO ENTRADA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA.
+
+           SELECT ERROR-FICH ASSIGN TO SALIDA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ERROR.
+
+           SELECT REPORTE-FICH ASSIGN TO REPORTE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * REGISTRO DE LAS NOVEDADES DE MANTENIMIENTO DE ENTIDADES
+      * BANCARIAS.
+       FD FICHERO-ENT RECORDING MODE IS F
+                      DATA RECORD IS REG-ENTRADA.
+       01 REG-ENTRADA.
+          05 TIPO-MOV              PIC X(1).
+             88 TIPO-MOV-ALTA      VALUE 'A'.
+             88 TIPO-MOV-BAJA      VALUE 'B'.
+             88 TIPO-MOV-MODIF     VALUE 'M'.
+          05 ID-BANCO              PIC X(3).
+          05 DESCRIPCION           PIC X(50).
+
+      *REGISTRO PARA REGISTRAR LOS ERRORES.
+       FD ERROR-FICH RECORDING MODE IS F
+                     DATA RECORD IS REG-ERROR.
+       01 REG-ERROR.
+          05 E-TIPO-MOV            PIC X(1).
+          05 E-ID-BANCO            PIC X(3).
+          05 E-RAZON               PIC X(36).
+          05 E-PARRAFO             PIC X(4).
+
+      * REGISTRO DEL REPORTE DE TOTALES DE CONTROL DE FIN DE CORRIDA.
+       FD REPORTE-FICH RECORDING MODE IS F
+                       DATA RECORD IS REG-REPORTE.
+       01 REG-REPORTE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS DE LOS ARCHIVOS I-O.
+       77 FS-ENTRADA              PIC 99.
+          88 FS-ENTRADA-END       VALUE 10.
+
+       77 FS-ERROR                PIC 99.
+       77 FS-REPORTE               PIC 99.
+
+      * VARIABLES DEL PROGRAMA.
+       77 WS-ERROR                PIC X VALUE 'N'.
+          88 WS-ERROR-N           VALUE 'N'.
+          88 WS-ERROR-S           VALUE 'S'.
+
+      * CONTADORES PARA EL REPORTE DE TOTALES DE CONTROL DE FIN DE
+      * CORRIDA (VER 3200-GENERAR-REPORTE).
+       77 WS-TOT-LEIDOS           PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-ALTAS            PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-BAJAS            PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-MODIF            PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-RECHAZADOS       PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-TIPOMOV        PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-ID-FORMATO     PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-ID-DUPLIC      PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-ID-INEX        PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-SQLERROR       PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-OTROS          PIC 9(9) COMP VALUE 0.
+
+      * LINEAS DEL REPORTE DE CONTROL.
+       01 WS-REP-GUIONES          PIC X(80) VALUE ALL '-'.
+       01 WS-REP-TITULO.
+          05 FILLER               PIC X(23) VALUE SPACES.
+          05 FILLER               PIC X(34)
+                         VALUE 'REPORTE DE CONTROL - PMNTBCO'.
+          05 FILLER               PIC X(23) VALUE SPACES.
+       01 WS-REP-CONTADOR.
+          05 WS-RC-ETIQUETA       PIC X(45).
+          05 WS-RC-VALOR          PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER               PIC X(24) VALUE SPACES.
+
+       77 IND-NULL                PIC S9(4) COMP-5.
+
+       01 WS-ERROR-NCONTROL.
+          05 FILLER               PIC X(29)
+                     VALUE 'ERROR NO CONTROLADO, CODIGO: '.
+          05 WS-ENC-CODE          PIC -999.
+
+      * SQLCA Y DCLGEN DE LA TABLA BANCO. TRXBCO SE REGENERO CON UNA
+      * COLUMNA NUEVA, ESTADO_BANCO ('A' ACTIVO / 'B' DADO DE BAJA),
+      * PARA PODER RETIRAR UNA ENTIDAD SIN PERDER SU HISTORIAL EN LOS
+      * REPORTES POR ENTIDAD BANCARIA.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TRXBCO END-EXEC.
+      * DCLGEN DE LA TABLA DE CONTROL DE REINICIO/COMMIT.
+           EXEC SQL INCLUDE TRXCTL END-EXEC.
+           EXEC SQL BEGIN DECLARE SECTION
+           END-EXEC.
+       01 DCLAUXILIAR.
+          10 NUMERO-REG            PIC S9(4) USAGE COMP.
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+
+      * CONTROL DE COMMITS Y REINICIO (VER TRX.CONTROL_PROCESO).
+       77 WS-PROGRAMA              PIC X(8) VALUE 'PMNTBCO'.
+       77 WS-COMMIT-CADA           PIC 9(4) COMP VALUE 100.
+       77 WS-CONT-COMMIT           PIC 9(4) COMP VALUE 0.
+       77 WS-NUM-REGISTRO          PIC 9(9) COMP VALUE 0.
+       77 WS-REG-REINICIO          PIC 9(9) COMP VALUE 0.
+
+      * CANTIDAD DE RECHAZOS ESCRITOS EN ERROR-FICH EN ESTA CORRIDA
+      * (WS-NUM-ERRORES) Y CANTIDAD QUE YA ESTABA EN EL ARCHIVO AL
+      * MOMENTO DEL ULTIMO COMMIT DE UNA CORRIDA ANTERIOR
+      * (WS-REG-REINICIO-ERR, RECUPERADA DE TRX.CONTROL_PROCESO EN
+      * 1400). AL REINICIAR, LOS PRIMEROS WS-REG-REINICIO-ERR RECHAZOS
+      * QUE VUELVEN A OCURRIR YA ESTAN EN EL ARCHIVO DESDE LA CORRIDA
+      * ANTERIOR Y NO SE VUELVEN A ESCRIBIR (VER 2805-ESCRIBIR-ERROR).
+       77 WS-NUM-ERRORES           PIC 9(9) COMP VALUE 0.
+       77 WS-REG-REINICIO-ERR      PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INIT-PROGRAM
+           READ FICHERO-ENT
+           PERFORM 2000-PROCESAMIENTO UNTIL FS-ENTRADA-END
+           PERFORM 3000-END-PROGRAM.
+
+      ******************************************************************
+      * PARRAFO DE APERTURA DE ARCHIVOS E INICIACION DE VARIABLES.     *
+      ******************************************************************
+       1000-INIT-PROGRAM.
+           PERFORM 1100-OPEN-ENT
+           PERFORM 1400-RECUPERAR-CONTROL
+           PERFORM 1200-OPEN-ERROR
+           PERFORM 1250-OPEN-REPORTE
+           PERFORM 1300-LEN-HOST.
+
+       1100-OPEN-ENT.
+           OPEN INPUT FICHERO-ENT
+           IF FS-ENTRADA NOT = 00
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
+       1200-OPEN-ERROR.
+      * SI EL PROCESO SE REINICIA A PARTIR DE UN COMMIT ANTERIOR, LOS
+      * ERRORES YA REGISTRADOS EN LA CORRIDA PREVIA NO SE DEBEN PERDER.
+           IF WS-REG-REINICIO > 0
+              OPEN EXTEND ERROR-FICH
+           ELSE
+              OPEN OUTPUT ERROR-FICH
+           END-IF
+           IF FS-ERROR NOT = 00
+              CLOSE FICHERO-ENT
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
+       1250-OPEN-REPORTE.
+           OPEN OUTPUT REPORTE-FICH
+           IF FS-REPORTE NOT = 00
+              CLOSE FICHERO-ENT
+              CLOSE ERROR-FICH
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
+       1300-LEN-HOST.
+           MOVE 50 TO DESCRIPCION-LEN OF DCLBANCO.
+
+      ***************************************************************
+      * RECUPERAMOS EL PUNTO DE REINICIO DE TRX.CONTROL_PROCESO. SI  *
+      * NO EXISTE TODAVIA UN REGISTRO DE CONTROL PARA EL PROGRAMA SE *
+      * LO INICIALIZA. SI EXISTE UN REINICIO PENDIENTE, DESCARTAMOS  *
+      * DE FICHERO-ENT LOS REGISTROS YA CONFIRMADOS EN LA CORRIDA    *
+      * ANTERIOR PARA NO VOLVER A PROCESARLOS.                       *
+      ***************************************************************
+       1400-RECUPERAR-CONTROL.
+           MOVE WS-PROGRAMA TO NOM-PROGRAMA OF DCLCONTROL
+           EXEC SQL
+                SELECT ULT_REG_COMMIT, ULT_REG_ERROR
+                INTO :DCLCONTROL.ULT-REG-COMMIT,
+                     :DCLCONTROL.ULT-REG-ERROR
+                FROM TRX.CONTROL_PROCESO
+                WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE ULT-REG-COMMIT OF DCLCONTROL TO WS-REG-REINICIO
+                 MOVE ULT-REG-ERROR OF DCLCONTROL
+                   TO WS-REG-REINICIO-ERR
+              WHEN 100
+                 MOVE ZEROS TO WS-REG-REINICIO
+                 MOVE ZEROS TO WS-REG-REINICIO-ERR
+                 EXEC SQL
+                      INSERT INTO TRX.CONTROL_PROCESO
+                             (NOM_PROGRAMA, ULT_REG_COMMIT,
+                              ULT_REG_ERROR, ESTADO_PROCESO)
+                      VALUES (:DCLCONTROL.NOM-PROGRAMA, 0, 0, 'P')
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 DISPLAY WS-ERROR-NCONTROL
+                 EXEC SQL ROLLBACK END-EXEC
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE
+           IF WS-REG-REINICIO > 0
+              PERFORM 1500-SALTAR-PROCESADOS
+                 UNTIL WS-NUM-REGISTRO >= WS-REG-REINICIO
+                    OR FS-ENTRADA-END
+           END-IF.
+
+       1500-SALTAR-PROCESADOS.
+           READ FICHERO-ENT
+           IF NOT FS-ENTRADA-END
+              ADD 1 TO WS-NUM-REGISTRO
+           END-IF.
+
+       2000-PROCESAMIENTO.
+           MOVE 'N' TO WS-ERROR
+           ADD 1 TO WS-NUM-REGISTRO
+           ADD 1 TO WS-TOT-LEIDOS
+           PERFORM 2050-VALIDAR-ENTRADA
+           IF WS-ERROR-N
+              EVALUATE TRUE
+                 WHEN TIPO-MOV-ALTA OF REG-ENTRADA
+                    PERFORM 2200-PROCESAR-ALTA
+                 WHEN TIPO-MOV-BAJA OF REG-ENTRADA
+                    PERFORM 2300-PROCESAR-BAJA
+                 WHEN TIPO-MOV-MODIF OF REG-ENTRADA
+                    PERFORM 2400-PROCESAR-MODIFICACION
+              END-EVALUATE
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2960-ACUMULAR-ACEPTADO
+           ELSE
+              PERFORM 2950-ACUMULAR-RECHAZO
+           END-IF
+           PERFORM 2900-COMMIT-PUNTO
+           READ FICHERO-ENT.
+
+      ***************************************************************
+      * VALIDAMOS EL TIPO DE MOVIMIENTO Y EL FORMATO DEL ID_BANCO    *
+      * ANTES DE TOCAR LA BASE DE DATOS.                             *
+      ***************************************************************
+       2050-VALIDAR-ENTRADA.
+           IF ID-BANCO OF REG-ENTRADA IS NOT NUMERIC
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE 'ID_BANCO FORMATO INVALIDO' TO E-RAZON
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF
+           IF WS-ERROR-N
+              IF NOT TIPO-MOV-ALTA OF REG-ENTRADA
+                 AND NOT TIPO-MOV-BAJA OF REG-ENTRADA
+                 AND NOT TIPO-MOV-MODIF OF REG-ENTRADA
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'TIPO DE MOVIMIENTO INVALIDO' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              END-IF
+           END-IF
+           IF WS-ERROR-N
+              MOVE ID-BANCO OF REG-ENTRADA TO ID-BANCO OF DCLBANCO
+           END-IF.
+
+      ***************************************************************
+      * ALTA DE ENTIDAD BANCARIA: EL ID_BANCO NO DEBE EXISTIR TODAVIA*
+      ***************************************************************
+       2200-PROCESAR-ALTA.
+           PERFORM 2210-VERIFICAR-NO-EXISTE
+           IF WS-ERROR-N
+              PERFORM 2230-INSERTAR-BANCO
+           END-IF.
+
+       2210-VERIFICAR-NO-EXISTE.
+           EXEC SQL
+                SELECT COUNT(ID_BANCO)
+                INTO :DCLAUXILIAR.NUMERO-REG
+                FROM TRX.BANCO
+                WHERE ID_BANCO = :DCLBANCO.ID-BANCO
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2210' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF
+           IF NUMERO-REG OF DCLAUXILIAR NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE 'ID_BANCO YA EXISTE' TO E-RAZON
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+       2230-INSERTAR-BANCO.
+           MOVE DESCRIPCION OF REG-ENTRADA
+                           TO DESCRIPCION-TEXT OF DCLBANCO
+           MOVE 'A' TO ESTADO-BANCO OF DCLBANCO
+           EXEC SQL
+                INSERT INTO TRX.BANCO
+                       (ID_BANCO, DESCRIPCION, ESTADO_BANCO)
+                VALUES (:DCLBANCO.ID-BANCO,
+                        :DCLBANCO.DESCRIPCION,
+                        :DCLBANCO.ESTADO-BANCO)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2230' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * BAJA DE ENTIDAD BANCARIA: NO SE BORRA FISICAMENTE LA FILA,   *
+      * PARA NO PERDER EL NOMBRE DE LA ENTIDAD EN LOS REPORTES       *
+      * HISTORICOS POR BANCO. SOLO SE MARCA ESTADO_BANCO EN 'B'.     *
+      ***************************************************************
+       2300-PROCESAR-BAJA.
+           PERFORM 2310-VERIFICAR-EXISTE-ACTIVO
+           IF WS-ERROR-N
+              PERFORM 2320-DAR-BAJA-BANCO
+           END-IF.
+
+       2310-VERIFICAR-EXISTE-ACTIVO.
+           EXEC SQL
+                SELECT ESTADO_BANCO
+                INTO :DCLBANCO.ESTADO-BANCO :IND-NULL
+                FROM TRX.BANCO
+                WHERE ID_BANCO = :DCLBANCO.ID-BANCO
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF ESTADO-BANCO OF DCLBANCO = 'B'
+                    PERFORM 2800-CAMBIAR-DATOS-ERROR
+                    MOVE 'ENTIDAD YA DADA DE BAJA' TO E-RAZON
+                    PERFORM 2805-ESCRIBIR-ERROR
+                    MOVE 'S' TO WS-ERROR
+                 END-IF
+              WHEN 100
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'ID_BANCO INEXISTENTE' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              WHEN OTHER
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2310' TO E-PARRAFO
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+           END-EVALUATE.
+
+       2320-DAR-BAJA-BANCO.
+           EXEC SQL
+                UPDATE TRX.BANCO
+                SET ESTADO_BANCO = 'B'
+                WHERE ID_BANCO = :DCLBANCO.ID-BANCO
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2320' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * MODIFICACION DE LA DESCRIPCION (RENOMBRE) DE UNA ENTIDAD     *
+      * BANCARIA ACTIVA.                                             *
+      ***************************************************************
+       2400-PROCESAR-MODIFICACION.
+           PERFORM 2310-VERIFICAR-EXISTE-ACTIVO
+           IF WS-ERROR-N
+              PERFORM 2410-ACTUALIZAR-BANCO
+           END-IF.
+
+       2410-ACTUALIZAR-BANCO.
+           MOVE DESCRIPCION OF REG-ENTRADA
+                           TO DESCRIPCION-TEXT OF DCLBANCO
+           EXEC SQL
+                UPDATE TRX.BANCO
+                SET DESCRIPCION = :DCLBANCO.DESCRIPCION
+                WHERE ID_BANCO = :DCLBANCO.ID-BANCO
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2410' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * ACUMULA LOS TOTALES DE CONTROL DE NOVEDADES RECHAZADAS,      *
+      * DESGLOSADOS POR EL MOTIVO QUE QUEDO EN E-RAZON.              *
+      ***************************************************************
+       2950-ACUMULAR-RECHAZO.
+           ADD 1 TO WS-TOT-RECHAZADOS
+           EVALUATE TRUE
+              WHEN E-RAZON = 'ID_BANCO FORMATO INVALIDO'
+                 ADD 1 TO WS-TOT-R-ID-FORMATO
+              WHEN E-RAZON = 'TIPO DE MOVIMIENTO INVALIDO'
+                 ADD 1 TO WS-TOT-R-TIPOMOV
+              WHEN E-RAZON = 'ID_BANCO YA EXISTE'
+                 ADD 1 TO WS-TOT-R-ID-DUPLIC
+              WHEN E-RAZON = 'ID_BANCO INEXISTENTE'
+                 ADD 1 TO WS-TOT-R-ID-INEX
+              WHEN E-RAZON = 'ENTIDAD YA DADA DE BAJA'
+                 ADD 1 TO WS-TOT-R-ID-INEX
+              WHEN E-RAZON(1:29) = 'ERROR NO CONTROLADO, CODIGO: '
+                 ADD 1 TO WS-TOT-R-SQLERROR
+              WHEN OTHER
+                 ADD 1 TO WS-TOT-R-OTROS
+           END-EVALUATE.
+
+      ***************************************************************
+      * ACUMULA LOS TOTALES DE CONTROL DE NOVEDADES ACEPTADAS, POR   *
+      * TIPO DE MOVIMIENTO.                                          *
+      ***************************************************************
+       2960-ACUMULAR-ACEPTADO.
+           EVALUATE TRUE
+              WHEN TIPO-MOV-ALTA OF REG-ENTRADA
+                 ADD 1 TO WS-TOT-ALTAS
+              WHEN TIPO-MOV-BAJA OF REG-ENTRADA
+                 ADD 1 TO WS-TOT-BAJAS
+              WHEN TIPO-MOV-MODIF OF REG-ENTRADA
+                 ADD 1 TO WS-TOT-MODIF
+           END-EVALUATE.
+
+      ***************************************************************
+      * PUNTO DE COMMIT: CADA WS-COMMIT-CADA REGISTROS PROCESADOS SE *
+      * CONFIRMA LA UNIDAD DE TRABAJO Y SE ACTUALIZA EL PUNTO DE     *
+      * REINICIO EN TRX.CONTROL_PROCESO.                             *
+      ***************************************************************
+       2900-COMMIT-PUNTO.
+           ADD 1 TO WS-CONT-COMMIT
+           IF WS-CONT-COMMIT >= WS-COMMIT-CADA
+              EXEC SQL COMMIT END-EXEC
+              MOVE WS-NUM-REGISTRO TO ULT-REG-COMMIT OF DCLCONTROL
+              MOVE WS-NUM-ERRORES TO ULT-REG-ERROR OF DCLCONTROL
+              EXEC SQL
+                   UPDATE TRX.CONTROL_PROCESO
+                   SET ULT_REG_COMMIT = :DCLCONTROL.ULT-REG-COMMIT,
+                       ULT_REG_ERROR = :DCLCONTROL.ULT-REG-ERROR,
+                       ESTADO_PROCESO = 'P'
+                   WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+              MOVE ZEROS TO WS-CONT-COMMIT
+           END-IF.
+
+      *********************************************************
+      * CARGAMOS LOS DATOS DE LA NOVEDAD RECHAZADA AL REGISTRO*
+      * DE ERRORES, PARA QUE EL PROPIO ARCHIVO DE ERRORES     *
+      * SIRVA COMO FUENTE DE REINGRESO.                       *
+      *********************************************************
+       2800-CAMBIAR-DATOS-ERROR.
+           MOVE TIPO-MOV OF REG-ENTRADA TO E-TIPO-MOV
+           MOVE ID-BANCO OF REG-ENTRADA TO E-ID-BANCO.
+
+      *********************************************************
+      * ESCRIBIMOS EL RECHAZO EN ERROR-FICH, PERO SOLO SI TODAVIA  *
+      * NO ESTABA ESCRITO DESDE UNA CORRIDA ANTERIOR: LOS PRIMEROS *
+      * WS-REG-REINICIO-ERR RECHAZOS DE ESTA CORRIDA SON LOS       *
+      * MISMOS QUE LA CORRIDA INTERRUMPIDA YA HABIA ESCRITO ANTES  *
+      * DE SU ULTIMO COMMIT, ASI QUE NO SE VUELVEN A GRABAR.       *
+      *********************************************************
+       2805-ESCRIBIR-ERROR.
+           ADD 1 TO WS-NUM-ERRORES
+           IF WS-NUM-ERRORES > WS-REG-REINICIO-ERR
+              WRITE REG-ERROR
+           END-IF.
+
+      ********************************************************
+      * PARRAFOS PARA CERRAR EL PROGRAMA                     *
+      ********************************************************
+       3000-END-PROGRAM.
+           PERFORM 3100-COMMIT-FINAL
+           PERFORM 3200-GENERAR-REPORTE
+           CLOSE FICHERO-ENT
+           CLOSE ERROR-FICH
+           CLOSE REPORTE-FICH
+           PERFORM 3300-STOP-PROGRAM.
+
+      ***************************************************************
+      * REPORTE DE TOTALES DE CONTROL DE FIN DE CORRIDA.             *
+      ***************************************************************
+       3200-GENERAR-REPORTE.
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           WRITE REG-REPORTE FROM WS-REP-TITULO
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           MOVE 'REGISTROS LEIDOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-LEIDOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'ALTAS ACEPTADAS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-ALTAS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'BAJAS ACEPTADAS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-BAJAS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'MODIFICACIONES ACEPTADAS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-MODIF TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'REGISTROS RECHAZADOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-RECHAZADOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR TIPO DE MOVIMIENTO INVALIDO'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-TIPOMOV TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR ID_BANCO CON FORMATO INVALIDO'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-ID-FORMATO TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR ID_BANCO DUPLICADO' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-ID-DUPLIC TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR ID_BANCO INEXISTENTE O DE BAJA'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-ID-INEX TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR ERROR DE BASE DE DATOS'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-SQLERROR TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR OTROS MOTIVOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-OTROS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           WRITE REG-REPORTE FROM WS-REP-GUIONES.
+
+      ***************************************************************
+      * COMMIT FINAL DE LA CORRIDA.                                  *
+      ***************************************************************
+       3100-COMMIT-FINAL.
+           EXEC SQL COMMIT END-EXEC
+           EXEC SQL
+                UPDATE TRX.CONTROL_PROCESO
+                SET ULT_REG_COMMIT = 0,
+                    ESTADO_PROCESO = 'C'
+                WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC.
+
+       3300-STOP-PROGRAM.
+           STOP RUN.
