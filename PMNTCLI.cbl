@@ -0,0 +1,650 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PMNTCLI.
+       AUTHOR. TRONCOSO LEANDRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO-ENT ASSIGN TO ENTRADA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA.
+
+           SELECT ERROR-FICH ASSIGN TO SALIDA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-ERROR.
+
+           SELECT REPORTE-FICH ASSIGN TO REPORTE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * REGISTRO DE LAS NOVEDADES DE MANTENIMIENTO DE CLIENTES.
+       FD FICHERO-ENT RECORDING MODE IS F
+                      DATA RECORD IS REG-ENTRADA.
+       01 REG-ENTRADA.
+          05 TIPO-MOV              PIC X(1).
+             88 TIPO-MOV-ALTA      VALUE 'A'.
+             88 TIPO-MOV-BAJA      VALUE 'B'.
+             88 TIPO-MOV-MODIF     VALUE 'M'.
+          05 CBU-CLIENTE           PIC X(22).
+          05 NOMBRE                PIC X(50).
+          05 DIRECCION             PIC X(40).
+          05 TELEFONO              PIC X(10).
+          05 CATEGORIA             PIC X(1).
+          05 SALDO-INICIAL         PIC 9(13)V99.
+
+      *REGISTRO PARA REGISTRAR LOS ERRORES.
+       FD ERROR-FICH RECORDING MODE IS F
+                     DATA RECORD IS REG-ERROR.
+       01 REG-ERROR.
+          05 E-TIPO-MOV            PIC X(1).
+          05 E-CBU-CLIENTE         PIC X(22).
+          05 E-RAZON               PIC X(36).
+          05 E-PARRAFO             PIC X(4).
+
+      * REGISTRO DEL REPORTE DE TOTALES DE CONTROL DE FIN DE CORRIDA.
+       FD REPORTE-FICH RECORDING MODE IS F
+                       DATA RECORD IS REG-REPORTE.
+       01 REG-REPORTE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS DE LOS ARCHIVOS I-O.
+       77 FS-ENTRADA              PIC 99.
+          88 FS-ENTRADA-END       VALUE 10.
+
+       77 FS-ERROR                PIC 99.
+       77 FS-REPORTE               PIC 99.
+
+      * VARIABLES DEL PROGRAMA.
+       77 WS-ERROR                PIC X VALUE 'N'.
+          88 WS-ERROR-N           VALUE 'N'.
+          88 WS-ERROR-S           VALUE 'S'.
+
+      * CONTADORES PARA EL REPORTE DE TOTALES DE CONTROL DE FIN DE
+      * CORRIDA (VER 3200-GENERAR-REPORTE).
+       77 WS-TOT-LEIDOS           PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-ALTAS            PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-BAJAS            PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-MODIF            PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-RECHAZADOS       PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-TIPOMOV        PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-CBU-FORMATO    PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-CBU-DUPLIC     PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-CBU-INEX       PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-CATEGORIA      PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-SQLERROR       PIC 9(9) COMP VALUE 0.
+       77 WS-TOT-R-OTROS          PIC 9(9) COMP VALUE 0.
+
+      * LINEAS DEL REPORTE DE CONTROL.
+       01 WS-REP-GUIONES          PIC X(80) VALUE ALL '-'.
+       01 WS-REP-TITULO.
+          05 FILLER               PIC X(23) VALUE SPACES.
+          05 FILLER               PIC X(34)
+                         VALUE 'REPORTE DE CONTROL - PMNTCLI'.
+          05 FILLER               PIC X(23) VALUE SPACES.
+       01 WS-REP-CONTADOR.
+          05 WS-RC-ETIQUETA       PIC X(45).
+          05 WS-RC-VALOR          PIC ZZZ,ZZZ,ZZ9.
+          05 FILLER               PIC X(24) VALUE SPACES.
+
+       77 IND-NULL                PIC S9(4) COMP-5.
+
+       01 WS-ERROR-NCONTROL.
+          05 FILLER               PIC X(29)
+                     VALUE 'ERROR NO CONTROLADO, CODIGO: '.
+          05 WS-ENC-CODE          PIC -999.
+
+      * SQLCA Y DCLGEN DE LA TABLA CLIENTES. TRXCLI SE REGENERO CON
+      * DOS COLUMNAS NUEVAS: SALDO_INICIAL (VER PTRXCON) Y
+      * ESTADO_CLIENTE ('A' ACTIVO / 'B' DADO DE BAJA), QUE ESTE
+      * PROGRAMA ES EL PRIMERO EN COMPLETAR.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TRXCLI END-EXEC.
+      * DCLGEN DE LA TABLA DE CONTROL DE REINICIO/COMMIT.
+           EXEC SQL INCLUDE TRXCTL END-EXEC.
+      * DCLGEN DE LA TABLA DE TASAS DE COMISION POR CATEGORIA, PARA
+      * VALIDAR QUE LA CATEGORIA INGRESADA SEA UNA CATEGORIA VIGENTE.
+           EXEC SQL INCLUDE TRXTAS END-EXEC.
+           EXEC SQL BEGIN DECLARE SECTION
+           END-EXEC.
+       01 DCLAUXILIAR.
+          10 NUMERO-REG            PIC S9(4) USAGE COMP.
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+
+      * CONTROL DE COMMITS Y REINICIO (VER TRX.CONTROL_PROCESO).
+       77 WS-PROGRAMA              PIC X(8) VALUE 'PMNTCLI'.
+       77 WS-COMMIT-CADA           PIC 9(4) COMP VALUE 100.
+       77 WS-CONT-COMMIT           PIC 9(4) COMP VALUE 0.
+       77 WS-NUM-REGISTRO          PIC 9(9) COMP VALUE 0.
+       77 WS-REG-REINICIO          PIC 9(9) COMP VALUE 0.
+
+      * CANTIDAD DE RECHAZOS ESCRITOS EN ERROR-FICH EN ESTA CORRIDA
+      * (WS-NUM-ERRORES) Y CANTIDAD QUE YA ESTABA EN EL ARCHIVO AL
+      * MOMENTO DEL ULTIMO COMMIT DE UNA CORRIDA ANTERIOR
+      * (WS-REG-REINICIO-ERR, RECUPERADA DE TRX.CONTROL_PROCESO EN
+      * 1400). AL REINICIAR, LOS PRIMEROS WS-REG-REINICIO-ERR RECHAZOS
+      * QUE VUELVEN A OCURRIR YA ESTAN EN EL ARCHIVO DESDE LA CORRIDA
+      * ANTERIOR Y NO SE VUELVEN A ESCRIBIR (VER 2805-ESCRIBIR-ERROR).
+       77 WS-NUM-ERRORES           PIC 9(9) COMP VALUE 0.
+       77 WS-REG-REINICIO-ERR      PIC 9(9) COMP VALUE 0.
+
+      * VARIABLES SUB-PROG VERICBU, EL MISMO SUBPROGRAMA DE DIGITO
+      * VERIFICADOR QUE USA 2105-VALIDAR-FORMATO-CBU DE PDBTRX, PARA
+      * QUE UN CLIENTE NO SE PUEDA DAR DE ALTA CON UN CBU QUE DESPUES
+      * NUNCA VA A PASAR ESA MISMA VALIDACION EN UNA TRANSFERENCIA.
+       77 WS-SVERICBU              PIC X(08) VALUE 'VERICBU'.
+       77 WS-VALIDAR               PIC X.
+          88 WS-VALIDAR-N          VALUE 'N'.
+          88 WS-VALIDAR-S          VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROGRAM.
+           PERFORM 1000-INIT-PROGRAM
+           READ FICHERO-ENT
+           PERFORM 2000-PROCESAMIENTO UNTIL FS-ENTRADA-END
+           PERFORM 3000-END-PROGRAM.
+
+      ******************************************************************
+      * PARRAFO DE APERTURA DE ARCHIVOS E INICIACION DE VARIABLES.     *
+      ******************************************************************
+       1000-INIT-PROGRAM.
+           PERFORM 1100-OPEN-ENT
+           PERFORM 1400-RECUPERAR-CONTROL
+           PERFORM 1200-OPEN-ERROR
+           PERFORM 1250-OPEN-REPORTE
+           PERFORM 1300-LEN-HOST.
+
+       1100-OPEN-ENT.
+           OPEN INPUT FICHERO-ENT
+           IF FS-ENTRADA NOT = 00
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
+       1200-OPEN-ERROR.
+      * SI EL PROCESO SE REINICIA A PARTIR DE UN COMMIT ANTERIOR, LOS
+      * ERRORES YA REGISTRADOS EN LA CORRIDA PREVIA NO SE DEBEN PERDER.
+           IF WS-REG-REINICIO > 0
+              OPEN EXTEND ERROR-FICH
+           ELSE
+              OPEN OUTPUT ERROR-FICH
+           END-IF
+           IF FS-ERROR NOT = 00
+              CLOSE FICHERO-ENT
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
+       1250-OPEN-REPORTE.
+           OPEN OUTPUT REPORTE-FICH
+           IF FS-REPORTE NOT = 00
+              CLOSE FICHERO-ENT
+              CLOSE ERROR-FICH
+              PERFORM 3300-STOP-PROGRAM
+           END-IF.
+
+       1300-LEN-HOST.
+           MOVE 22 TO CBU-CLIENTE-LEN OF DCLCLIENTE
+           MOVE 50 TO NOMBRE-LEN OF DCLCLIENTE
+           MOVE 40 TO DIRECCION-LEN OF DCLCLIENTE
+           MOVE 10 TO TELEFONO-LEN OF DCLCLIENTE.
+
+      ***************************************************************
+      * RECUPERAMOS EL PUNTO DE REINICIO DE TRX.CONTROL_PROCESO. SI  *
+      * NO EXISTE TODAVIA UN REGISTRO DE CONTROL PARA EL PROGRAMA SE *
+      * LO INICIALIZA. SI EXISTE UN REINICIO PENDIENTE, DESCARTAMOS  *
+      * DE FICHERO-ENT LOS REGISTROS YA CONFIRMADOS EN LA CORRIDA    *
+      * ANTERIOR PARA NO VOLVER A PROCESARLOS.                       *
+      ***************************************************************
+       1400-RECUPERAR-CONTROL.
+           MOVE WS-PROGRAMA TO NOM-PROGRAMA OF DCLCONTROL
+           EXEC SQL
+                SELECT ULT_REG_COMMIT, ULT_REG_ERROR
+                INTO :DCLCONTROL.ULT-REG-COMMIT,
+                     :DCLCONTROL.ULT-REG-ERROR
+                FROM TRX.CONTROL_PROCESO
+                WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE ULT-REG-COMMIT OF DCLCONTROL TO WS-REG-REINICIO
+                 MOVE ULT-REG-ERROR OF DCLCONTROL
+                   TO WS-REG-REINICIO-ERR
+              WHEN 100
+                 MOVE ZEROS TO WS-REG-REINICIO
+                 MOVE ZEROS TO WS-REG-REINICIO-ERR
+                 EXEC SQL
+                      INSERT INTO TRX.CONTROL_PROCESO
+                             (NOM_PROGRAMA, ULT_REG_COMMIT,
+                              ULT_REG_ERROR, ESTADO_PROCESO)
+                      VALUES (:DCLCONTROL.NOM-PROGRAMA, 0, 0, 'P')
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+              WHEN OTHER
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 DISPLAY WS-ERROR-NCONTROL
+                 EXEC SQL ROLLBACK END-EXEC
+                 PERFORM 3300-STOP-PROGRAM
+           END-EVALUATE
+           IF WS-REG-REINICIO > 0
+              PERFORM 1500-SALTAR-PROCESADOS
+                 UNTIL WS-NUM-REGISTRO >= WS-REG-REINICIO
+                    OR FS-ENTRADA-END
+           END-IF.
+
+       1500-SALTAR-PROCESADOS.
+           READ FICHERO-ENT
+           IF NOT FS-ENTRADA-END
+              ADD 1 TO WS-NUM-REGISTRO
+           END-IF.
+
+       2000-PROCESAMIENTO.
+           MOVE 'N' TO WS-ERROR
+           ADD 1 TO WS-NUM-REGISTRO
+           ADD 1 TO WS-TOT-LEIDOS
+           PERFORM 2050-VALIDAR-ENTRADA
+           IF WS-ERROR-N
+              EVALUATE TRUE
+                 WHEN TIPO-MOV-ALTA OF REG-ENTRADA
+                    PERFORM 2200-PROCESAR-ALTA
+                 WHEN TIPO-MOV-BAJA OF REG-ENTRADA
+                    PERFORM 2300-PROCESAR-BAJA
+                 WHEN TIPO-MOV-MODIF OF REG-ENTRADA
+                    PERFORM 2400-PROCESAR-MODIFICACION
+              END-EVALUATE
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2960-ACUMULAR-ACEPTADO
+           ELSE
+              PERFORM 2950-ACUMULAR-RECHAZO
+           END-IF
+           PERFORM 2900-COMMIT-PUNTO
+           READ FICHERO-ENT.
+
+      ***************************************************************
+      * VALIDAMOS EL TIPO DE MOVIMIENTO Y EL FORMATO DEL CBU ANTES   *
+      * DE TOCAR LA BASE DE DATOS.                                   *
+      ***************************************************************
+       2050-VALIDAR-ENTRADA.
+           IF CBU-CLIENTE OF REG-ENTRADA IS NOT NUMERIC
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE 'CBU FORMATO INVALIDO' TO E-RAZON
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF
+           IF WS-ERROR-N
+              CALL WS-SVERICBU USING CBU-CLIENTE OF REG-ENTRADA,
+                                      WS-VALIDAR
+              IF WS-VALIDAR-N
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'CBU FORMATO INVALIDO' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              END-IF
+           END-IF
+           IF WS-ERROR-N
+              IF NOT TIPO-MOV-ALTA OF REG-ENTRADA
+                 AND NOT TIPO-MOV-BAJA OF REG-ENTRADA
+                 AND NOT TIPO-MOV-MODIF OF REG-ENTRADA
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'TIPO DE MOVIMIENTO INVALIDO' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              END-IF
+           END-IF.
+
+      ***************************************************************
+      * ALTA DE CLIENTE: EL CBU NO DEBE EXISTIR TODAVIA Y LA         *
+      * CATEGORIA DEBE SER UNA DE LAS VIGENTES EN TRX.TASA_COMISION. *
+      ***************************************************************
+       2200-PROCESAR-ALTA.
+           PERFORM 2210-VERIFICAR-NO-EXISTE
+           IF WS-ERROR-N
+              PERFORM 2220-VERIFICAR-CATEGORIA
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2230-INSERTAR-CLIENTE
+           END-IF.
+
+       2210-VERIFICAR-NO-EXISTE.
+           MOVE CBU-CLIENTE OF REG-ENTRADA
+                           TO CBU-CLIENTE-TEXT OF DCLCLIENTE
+           EXEC SQL
+                SELECT COUNT(CBU_CLIENTE)
+                INTO :DCLAUXILIAR.NUMERO-REG
+                FROM TRX.CLIENTE
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2210' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF
+           IF NUMERO-REG OF DCLAUXILIAR NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE 'CBU YA EXISTE' TO E-RAZON
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+       2220-VERIFICAR-CATEGORIA.
+           MOVE CATEGORIA OF REG-ENTRADA TO CATEGORIA OF DCLTASA
+           EXEC SQL
+                SELECT PORCENTAJE
+                INTO :DCLTASA.PORCENTAJE
+                FROM TRX.TASA_COMISION
+                WHERE CATEGORIA = :DCLTASA.CATEGORIA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN 100
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'CATEGORIA INCORRECTA' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              WHEN OTHER
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2220' TO E-PARRAFO
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+           END-EVALUATE.
+
+       2230-INSERTAR-CLIENTE.
+           MOVE CBU-CLIENTE OF REG-ENTRADA
+                           TO CBU-CLIENTE-TEXT OF DCLCLIENTE
+           MOVE NOMBRE OF REG-ENTRADA TO NOMBRE-TEXT OF DCLCLIENTE
+           MOVE DIRECCION OF REG-ENTRADA
+                           TO DIRECCION-TEXT OF DCLCLIENTE
+           MOVE TELEFONO OF REG-ENTRADA
+                           TO TELEFONO-TEXT OF DCLCLIENTE
+           MOVE CATEGORIA OF REG-ENTRADA TO CATEGORIA OF DCLCLIENTE
+           MOVE SALDO-INICIAL OF REG-ENTRADA TO SALDO OF DCLCLIENTE
+           MOVE SALDO-INICIAL OF REG-ENTRADA
+                           TO SALDO-INICIAL OF DCLCLIENTE
+           MOVE 'A' TO ESTADO-CLIENTE OF DCLCLIENTE
+           EXEC SQL
+                INSERT INTO TRX.CLIENTE
+                       (CBU_CLIENTE, NOMBRE, DIRECCION, TELEFONO,
+                        SALDO, SALDO_INICIAL, CATEGORIA,
+                        ESTADO_CLIENTE)
+                VALUES (:DCLCLIENTE.CBU-CLIENTE,
+                        :DCLCLIENTE.NOMBRE,
+                        :DCLCLIENTE.DIRECCION,
+                        :DCLCLIENTE.TELEFONO,
+                        :DCLCLIENTE.SALDO,
+                        :DCLCLIENTE.SALDO-INICIAL,
+                        :DCLCLIENTE.CATEGORIA,
+                        :DCLCLIENTE.ESTADO-CLIENTE)
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2230' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * BAJA DE CLIENTE: NO SE BORRA FISICAMENTE LA FILA, PARA NO    *
+      * PERDER LA TRAZABILIDAD DE SUS TRANSACCIONES HISTORICAS EN    *
+      * TRX.TRANSACCION. SOLO SE MARCA ESTADO_CLIENTE EN 'B'.        *
+      ***************************************************************
+       2300-PROCESAR-BAJA.
+           PERFORM 2310-VERIFICAR-EXISTE-ACTIVO
+           IF WS-ERROR-N
+              PERFORM 2320-DAR-BAJA-CLIENTE
+           END-IF.
+
+       2310-VERIFICAR-EXISTE-ACTIVO.
+           MOVE CBU-CLIENTE OF REG-ENTRADA
+                           TO CBU-CLIENTE-TEXT OF DCLCLIENTE
+           EXEC SQL
+                SELECT ESTADO_CLIENTE
+                INTO :DCLCLIENTE.ESTADO-CLIENTE :IND-NULL
+                FROM TRX.CLIENTE
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF ESTADO-CLIENTE OF DCLCLIENTE = 'B'
+                    PERFORM 2800-CAMBIAR-DATOS-ERROR
+                    MOVE 'CLIENTE YA DADO DE BAJA' TO E-RAZON
+                    PERFORM 2805-ESCRIBIR-ERROR
+                    MOVE 'S' TO WS-ERROR
+                 END-IF
+              WHEN 100
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE 'CBU INEXISTENTE.' TO E-RAZON
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+              WHEN OTHER
+                 PERFORM 2800-CAMBIAR-DATOS-ERROR
+                 MOVE SQLCODE TO WS-ENC-CODE
+                 MOVE WS-ERROR-NCONTROL TO E-RAZON
+                 MOVE '2310' TO E-PARRAFO
+                 PERFORM 2805-ESCRIBIR-ERROR
+                 MOVE 'S' TO WS-ERROR
+           END-EVALUATE.
+
+       2320-DAR-BAJA-CLIENTE.
+           EXEC SQL
+                UPDATE TRX.CLIENTE
+                SET ESTADO_CLIENTE = 'B'
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2320' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * MODIFICACION DE DATOS DE CLIENTE: EL CBU DEBE EXISTIR Y ESTAR*
+      * ACTIVO, Y LA CATEGORIA NUEVA DEBE SER UNA CATEGORIA VIGENTE. *
+      ***************************************************************
+       2400-PROCESAR-MODIFICACION.
+           PERFORM 2310-VERIFICAR-EXISTE-ACTIVO
+           IF WS-ERROR-N
+              PERFORM 2220-VERIFICAR-CATEGORIA
+           END-IF
+           IF WS-ERROR-N
+              PERFORM 2410-ACTUALIZAR-CLIENTE
+           END-IF.
+
+       2410-ACTUALIZAR-CLIENTE.
+           MOVE NOMBRE OF REG-ENTRADA TO NOMBRE-TEXT OF DCLCLIENTE
+           MOVE DIRECCION OF REG-ENTRADA
+                           TO DIRECCION-TEXT OF DCLCLIENTE
+           MOVE TELEFONO OF REG-ENTRADA
+                           TO TELEFONO-TEXT OF DCLCLIENTE
+           MOVE CATEGORIA OF REG-ENTRADA TO CATEGORIA OF DCLCLIENTE
+           EXEC SQL
+                UPDATE TRX.CLIENTE
+                SET NOMBRE = :DCLCLIENTE.NOMBRE,
+                    DIRECCION = :DCLCLIENTE.DIRECCION,
+                    TELEFONO = :DCLCLIENTE.TELEFONO,
+                    CATEGORIA = :DCLCLIENTE.CATEGORIA
+                WHERE CBU_CLIENTE = :DCLCLIENTE.CBU-CLIENTE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              PERFORM 2800-CAMBIAR-DATOS-ERROR
+              MOVE SQLCODE TO WS-ENC-CODE
+              MOVE WS-ERROR-NCONTROL TO E-RAZON
+              MOVE '2410' TO E-PARRAFO
+              PERFORM 2805-ESCRIBIR-ERROR
+              MOVE 'S' TO WS-ERROR
+           END-IF.
+
+      ***************************************************************
+      * ACUMULA LOS TOTALES DE CONTROL DE NOVEDADES RECHAZADAS,      *
+      * DESGLOSADOS POR EL MOTIVO QUE QUEDO EN E-RAZON.              *
+      ***************************************************************
+       2950-ACUMULAR-RECHAZO.
+           ADD 1 TO WS-TOT-RECHAZADOS
+           EVALUATE TRUE
+              WHEN E-RAZON = 'CBU FORMATO INVALIDO'
+                 ADD 1 TO WS-TOT-R-CBU-FORMATO
+              WHEN E-RAZON = 'TIPO DE MOVIMIENTO INVALIDO'
+                 ADD 1 TO WS-TOT-R-TIPOMOV
+              WHEN E-RAZON = 'CBU YA EXISTE'
+                 ADD 1 TO WS-TOT-R-CBU-DUPLIC
+              WHEN E-RAZON = 'CBU INEXISTENTE.'
+                 ADD 1 TO WS-TOT-R-CBU-INEX
+              WHEN E-RAZON = 'CLIENTE YA DADO DE BAJA'
+                 ADD 1 TO WS-TOT-R-CBU-INEX
+              WHEN E-RAZON = 'CATEGORIA INCORRECTA'
+                 ADD 1 TO WS-TOT-R-CATEGORIA
+              WHEN E-RAZON(1:29) = 'ERROR NO CONTROLADO, CODIGO: '
+                 ADD 1 TO WS-TOT-R-SQLERROR
+              WHEN OTHER
+                 ADD 1 TO WS-TOT-R-OTROS
+           END-EVALUATE.
+
+      ***************************************************************
+      * ACUMULA LOS TOTALES DE CONTROL DE NOVEDADES ACEPTADAS, POR   *
+      * TIPO DE MOVIMIENTO.                                          *
+      ***************************************************************
+       2960-ACUMULAR-ACEPTADO.
+           EVALUATE TRUE
+              WHEN TIPO-MOV-ALTA OF REG-ENTRADA
+                 ADD 1 TO WS-TOT-ALTAS
+              WHEN TIPO-MOV-BAJA OF REG-ENTRADA
+                 ADD 1 TO WS-TOT-BAJAS
+              WHEN TIPO-MOV-MODIF OF REG-ENTRADA
+                 ADD 1 TO WS-TOT-MODIF
+           END-EVALUATE.
+
+      ***************************************************************
+      * PUNTO DE COMMIT: CADA WS-COMMIT-CADA REGISTROS PROCESADOS SE *
+      * CONFIRMA LA UNIDAD DE TRABAJO Y SE ACTUALIZA EL PUNTO DE     *
+      * REINICIO EN TRX.CONTROL_PROCESO.                             *
+      ***************************************************************
+       2900-COMMIT-PUNTO.
+           ADD 1 TO WS-CONT-COMMIT
+           IF WS-CONT-COMMIT >= WS-COMMIT-CADA
+              EXEC SQL COMMIT END-EXEC
+              MOVE WS-NUM-REGISTRO TO ULT-REG-COMMIT OF DCLCONTROL
+              MOVE WS-NUM-ERRORES TO ULT-REG-ERROR OF DCLCONTROL
+              EXEC SQL
+                   UPDATE TRX.CONTROL_PROCESO
+                   SET ULT_REG_COMMIT = :DCLCONTROL.ULT-REG-COMMIT,
+                       ULT_REG_ERROR = :DCLCONTROL.ULT-REG-ERROR,
+                       ESTADO_PROCESO = 'P'
+                   WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+              MOVE ZEROS TO WS-CONT-COMMIT
+           END-IF.
+
+      *********************************************************
+      * CARGAMOS LOS DATOS DE LA NOVEDAD RECHAZADA AL REGISTRO*
+      * DE ERRORES, PARA QUE EL PROPIO ARCHIVO DE ERRORES     *
+      * SIRVA COMO FUENTE DE REINGRESO.                       *
+      *********************************************************
+       2800-CAMBIAR-DATOS-ERROR.
+           MOVE TIPO-MOV OF REG-ENTRADA TO E-TIPO-MOV
+           MOVE CBU-CLIENTE OF REG-ENTRADA TO E-CBU-CLIENTE.
+
+      *********************************************************
+      * ESCRIBIMOS EL RECHAZO EN ERROR-FICH, PERO SOLO SI TODAVIA  *
+      * NO ESTABA ESCRITO DESDE UNA CORRIDA ANTERIOR: LOS PRIMEROS *
+      * WS-REG-REINICIO-ERR RECHAZOS DE ESTA CORRIDA SON LOS       *
+      * MISMOS QUE LA CORRIDA INTERRUMPIDA YA HABIA ESCRITO ANTES  *
+      * DE SU ULTIMO COMMIT, ASI QUE NO SE VUELVEN A GRABAR.       *
+      *********************************************************
+       2805-ESCRIBIR-ERROR.
+           ADD 1 TO WS-NUM-ERRORES
+           IF WS-NUM-ERRORES > WS-REG-REINICIO-ERR
+              WRITE REG-ERROR
+           END-IF.
+
+      ********************************************************
+      * PARRAFOS PARA CERRAR EL PROGRAMA                     *
+      ********************************************************
+       3000-END-PROGRAM.
+           PERFORM 3100-COMMIT-FINAL
+           PERFORM 3200-GENERAR-REPORTE
+           CLOSE FICHERO-ENT
+           CLOSE ERROR-FICH
+           CLOSE REPORTE-FICH
+           PERFORM 3300-STOP-PROGRAM.
+
+      ***************************************************************
+      * REPORTE DE TOTALES DE CONTROL DE FIN DE CORRIDA.             *
+      ***************************************************************
+       3200-GENERAR-REPORTE.
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           WRITE REG-REPORTE FROM WS-REP-TITULO
+           WRITE REG-REPORTE FROM WS-REP-GUIONES
+           MOVE 'REGISTROS LEIDOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-LEIDOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'ALTAS ACEPTADAS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-ALTAS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'BAJAS ACEPTADAS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-BAJAS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'MODIFICACIONES ACEPTADAS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-MODIF TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE 'REGISTROS RECHAZADOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-RECHAZADOS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR TIPO DE MOVIMIENTO INVALIDO'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-TIPOMOV TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR CBU CON FORMATO INVALIDO'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-CBU-FORMATO TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR CBU DUPLICADO' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-CBU-DUPLIC TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR CBU INEXISTENTE O DE BAJA'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-CBU-INEX TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR CATEGORIA INCORRECTA'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-CATEGORIA TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR ERROR DE BASE DE DATOS'
+                TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-SQLERROR TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           MOVE '   RECHAZOS POR OTROS MOTIVOS' TO WS-RC-ETIQUETA
+           MOVE WS-TOT-R-OTROS TO WS-RC-VALOR
+           WRITE REG-REPORTE FROM WS-REP-CONTADOR
+           WRITE REG-REPORTE FROM WS-REP-GUIONES.
+
+      ***************************************************************
+      * COMMIT FINAL DE LA CORRIDA.                                  *
+      ***************************************************************
+       3100-COMMIT-FINAL.
+           EXEC SQL COMMIT END-EXEC
+           EXEC SQL
+                UPDATE TRX.CONTROL_PROCESO
+                SET ULT_REG_COMMIT = 0,
+                    ESTADO_PROCESO = 'C'
+                WHERE NOM_PROGRAMA = :DCLCONTROL.NOM-PROGRAMA
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC.
+
+       3300-STOP-PROGRAM.
+           STOP RUN.
